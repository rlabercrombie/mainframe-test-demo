@@ -3,16 +3,75 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DEMO_DATA ASSIGN TO "../src/resources/DEMO_DATA.DAT"
+           *> WS_DEMO_DATA_PATH defaults to the single-file location
+           *> below, but is re-pointed at each listed file in turn
+           *> when a multi-file batch is supplied - see
+           *> B4010_DETERMINE_FILE_LIST
+           SELECT DEMO_DATA ASSIGN TO WS_DEMO_DATA_PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT DEMO_DATA_REJECTS ASSIGN TO
+                "../src/resources/DEMO_DATA_REJECTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> switch-B records are flagged here for manual review in
+           *> addition to the normal insert - see B4302_HANDLE_SWITCH_B
+           SELECT DEMO_DATA_REVIEW ASSIGN TO
+                "../src/resources/DEMO_DATA_REVIEW.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEMO_WRITER_FILE_LIST ASSIGN TO WS_FILE_LIST_PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEMO_WRITER_CKPT ASSIGN TO
+                "../src/resources/DEMO_WRITER.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_CKPT_FILE_STATUS.
+
+           *> may not exist yet on a fresh install (nothing has ever
+           *> failed before), so its FILE STATUS is checked rather
+           *> than assumed present - see B8010_WRITE_ERROR_LOG
+           SELECT DEMO_ERROR_LOG ASSIGN TO
+                "../src/resources/DEMO_ERROR_LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_ERROR_LOG_FILE_STATUS.
+
+           *> named connection profiles (TEST/PROD and any others an
+           *> operator lists) - see B3060_DETERMINE_DB_PROFILE
+           SELECT DEMO_DB_PROFILES ASSIGN TO
+                "../src/resources/DEMO_DB_PROFILES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_DB_PROFILES_FILE_STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD DEMO_DATA.
            01 DEMO_DATA_RECORD     PIC X(50).
-           
-       
+
+       FD DEMO_DATA_REJECTS.
+           01 DEMO_DATA_REJECTS_RECORD     PIC X(80).
+
+       FD DEMO_DATA_REVIEW.
+           01 DEMO_DATA_REVIEW_RECORD     PIC X(80).
+
+       FD DEMO_WRITER_CKPT.
+           01 DEMO_WRITER_CKPT_RECORD     PIC X(108).
+
+       FD DEMO_ERROR_LOG.
+           01 DEMO_ERROR_LOG_RECORD     PIC X(100).
+
+       FD DEMO_WRITER_FILE_LIST.
+           01 DEMO_WRITER_FILE_LIST_RECORD     PIC X(100).
+
+       FD DEMO_DB_PROFILES.
+           01 DEMO_DB_PROFILES_RECORD.
+               05 DB_PROFILE_NAME           PIC X(10).
+               05 DB_PROFILE_DBNAME         PIC X(30).
+               05 DB_PROFILE_USERNAME       PIC X(30).
+               05 DB_PROFILE_PASSWD         PIC X(10).
+
+
        WORKING-STORAGE SECTION.
 
        *> ===========================================================
@@ -45,23 +104,152 @@
            05 WS_PARAMS_TEST_NAME          PIC X(25) VALUE 'ALL'.    
 
        *> end of file definitions
-       01 WS_EOF                           PIC X(1) VALUE 'N'. 
+       01 WS_EOF                           PIC X(1) VALUE 'N'.
            88 WS_EOF_FALSE                     VALUE 'N'.
            88 WS_EOF_TRUE                      VALUE 'Y'.
-       
+
+       *> multi-file batch input - DEMO_WRITER_FILE_LIST, when the
+       *> DEMO_WRITER_FILE_LIST environment variable points at one, is
+       *> a plain text file listing one DEMO_DATA-format path per line
+       01 WS_DEMO_DATA_PATH PIC X(100) VALUE
+               "../src/resources/DEMO_DATA.DAT".
+       01 WS_FILE_LIST_PATH PIC X(100) VALUE SPACES.
+
+       01 WS_FILE_LIST_EOF                 PIC X(1) VALUE 'N'.
+           88 WS_FILE_LIST_EOF_FALSE           VALUE 'N'.
+           88 WS_FILE_LIST_EOF_TRUE            VALUE 'Y'.
+
+       01 WS_MULTI_FILE_MODE                PIC X(1) VALUE 'F'.
+           88 WS_MULTI_FILE_FALSE               VALUE 'F'.
+           88 WS_MULTI_FILE_TRUE                VALUE 'T'.
+
+       *> archive/purge - set DEMO_WRITER_ARCHIVE_DAYS to a retention
+       *> period (in days) to move demo_table rows older than that
+       *> many days into demo_table_history on this run
+       01 WS_ARCHIVE_DAYS_TEXT             PIC X(05) VALUE SPACES.
+
+       *> ACCEPT FROM ENVIRONMENT leaves the value left-justified, so
+       *> it has to be right-justified/zero-filled before the IS
+       *> NUMERIC check below means anything for a normal value like
+       *> "30" (which otherwise reads as "30   ", not numeric)
+       01 WS_ARCHIVE_DAYS_RJUST            PIC X(05) JUSTIFIED RIGHT
+                                            VALUE SPACES.
+
+       01 WS_ARCHIVE_MODE                  PIC X(1) VALUE 'F'.
+           88 WS_ARCHIVE_DISABLED              VALUE 'F'.
+           88 WS_ARCHIVE_ENABLED                VALUE 'T'.
+
        *> other switches
        01 WS_GOOD_DATE                           PIC X(1) VALUE 'F'. 
            88 WS_GOOD_DATE_FALSE                     VALUE 'F'.
            88 WS_GOOD_DATE_TRUE                      VALUE 'T'.
        
-       01 WS_GOOD_STRING                           PIC X(1) VALUE 'F'. 
+       01 WS_GOOD_STRING                           PIC X(1) VALUE 'F'.
            88 WS_GOOD_STRING_FALSE                     VALUE 'F'.
            88 WS_GOOD_STRING_TRUE                      VALUE 'T'.
 
+       *> set when DEMO_STRING_DAY doesn't agree with DEMO_DATE_DD
+       01 WS_GOOD_CROSS                            PIC X(1) VALUE 'F'.
+           88 WS_GOOD_CROSS_FALSE                      VALUE 'F'.
+           88 WS_GOOD_CROSS_TRUE                       VALUE 'T'.
+
+       *> set when DEMO_STRING_SWITCH routing itself rejects the
+       *> record (e.g. switch 'A' with a zero counter) - see
+       *> B4301_UPDATE_STRING_SWITCH and its handler paragraphs
+       01 WS_GOOD_SWITCH                           PIC X(1) VALUE 'T'.
+           88 WS_GOOD_SWITCH_FALSE                     VALUE 'F'.
+           88 WS_GOOD_SWITCH_TRUE                      VALUE 'T'.
+
+       *> reject file layout
+       01  WS_REJECT_LINE.
+           05  WS_REJECT_RECORD            PIC X(50).
+           05  FILLER                      PIC X(03) VALUE " - ".
+           05  WS_REJECT_REASON            PIC X(27).
+
+       *> restart/checkpoint tracking for the current input file's
+       *> pass - keyed by WS_DEMO_DATA_PATH so a multi-file batch
+       *> checkpoints each file under its own identity instead
+       *> of one checkpoint shared across the whole file list
+       01  WS_CKPT_FILE_STATUS             PIC X(02) VALUE "00".
+       01  WS_ERROR_LOG_FILE_STATUS        PIC X(02) VALUE "00".
+       01  WS_CHECKPOINT_COUNT             PIC 9(08) VALUE ZERO.
+       01  WS_CHECKPOINT_LINE.
+           05  WS_CHECKPOINT_LINE_PATH     PIC X(100).
+           05  WS_CHECKPOINT_LINE_COUNT    PIC 9(08).
+
+       *> DB connection profile - DEMO_DB_PROFILE names which profile
+       *> to connect with (TEST/PROD by default, or any other name
+       *> listed in DEMO_DB_PROFILES.DAT); see B3060_DETERMINE_DB_
+       *> PROFILE. DBNAME/USERNAME/PASSWD themselves live in the
+       *> ocesql declare section below since CONNECT uses them as
+       *> host variables
+       01  WS_DB_PROFILES_FILE_STATUS      PIC X(02) VALUE "00".
+       01  WS_DB_PROFILE_NAME              PIC X(10) VALUE SPACES.
+       01  WS_DB_PROFILE_FOUND             PIC X(01) VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_FALSE       VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_TRUE        VALUE 'T'.
+       01  WS_DB_PROFILES_EOF              PIC X(01) VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_FALSE        VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_TRUE         VALUE 'Y'.
+       01  WS_RECORD_NUMBER                PIC 9(08) VALUE ZERO.
+
+       *> DEMO_DATA.DAT header/trailer control records
+       01  WS_HEADER_RECORD.
+           05  WS_HEADER_TYPE               PIC X(01).
+           05  WS_HEADER_RUN_DATE           PIC X(08).
+           05  FILLER                       PIC X(41).
+       01  WS_TRAILER_RECORD.
+           05  WS_TRAILER_TYPE              PIC X(01).
+           05  WS_TRAILER_DETAIL_COUNT      PIC 9(08).
+           05  FILLER                       PIC X(41).
+
+       01  WS_DETAIL_COUNT                  PIC 9(08) VALUE ZERO.
+
+       01  WS_COUNT_MISMATCH                PIC X(01) VALUE 'F'.
+           88  WS_COUNT_MISMATCH_FALSE          VALUE 'F'.
+           88  WS_COUNT_MISMATCH_TRUE           VALUE 'T'.
+
        *> test counters
        01 WS_TEST_PASSED                           PIC 9(2) VALUE ZERO.
        01 WS_TEST_FAILED                            PIC 9(2) VALUE ZERO.
 
+       *> timestamp captured once at startup, stamped on every
+       *> durable error log entry written by B8000_SQL_ERROR
+       01 WS_CURRENT_DATE_DATA.
+         05  WS_CURRENT_DATE.
+             10  WS_CURRENT_YEAR         PIC 9(04).
+             10  WS_CURRENT_MONTH        PIC 9(02).
+             10  WS_CURRENT_DAY          PIC 9(02).
+         05  WS_CURRENT_TIME.
+             10  WS_CURRENT_HOURS        PIC 9(02).
+             10  WS_CURRENT_MINUTE       PIC 9(02).
+             10  WS_CURRENT_SECOND       PIC 9(02).
+             10  WS_CURRENT_MILLISECONDS PIC 9(02).
+
+       *> durable SQL error log line - DISPLAY output alone doesn't
+       *> survive past a run's console/job log, so every SQL error is
+       *> also appended here with a timestamp
+       01  WS_ERROR_LOG_LINE.
+           05  WS_ERROR_LOG_TIMESTAMP.
+               10  WS_ERROR_LOG_YEAR        PIC 9(04).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_MONTH       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_DAY         PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE " ".
+               10  WS_ERROR_LOG_HOURS       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_MINUTE      PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_SECOND      PIC 9(02).
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_PROGRAM         PIC X(12) VALUE
+                   "DEMO-WRITER ".
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_SQLCODE         PIC -(5)9.
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_MESSAGE         PIC X(60).
+
        *> ocesql declarations
        01  DB_TABLENAME                PIC X(15).
        
@@ -86,7 +274,8 @@
        01  DB_RECORDS.
            05  DB_DATE             PIC X(10).
            05  DB_STRING           PIC X(12).
-               
+       01  WS_ARCHIVE_DAYS         PIC 9(05) VALUE ZERO.
+
        EXEC SQL END DECLARE SECTION END-EXEC.
        
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -100,15 +289,8 @@
        *> database containing live data
            
            ACCEPT WS_PARAMS FROM COMMAND-LINE.
-           IF WS_PARAMS_TEST
-               MOVE "postgres@db-test:5432" TO DBNAME
-               MOVE "postgres"         TO USERNAME
-               MOVE "postgres"         TO PASSWD
-           ELSE
-               MOVE "postgres@db:5432" TO DBNAME
-               MOVE "postgres"         TO USERNAME
-               MOVE "postgres"         TO PASSWD
-           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
+           PERFORM B3060_DETERMINE_DB_PROFILE.
 
         *> A normal run and an end-to-end test will act functionally 
         *> the same except for using live vs test databases whereas
@@ -126,32 +308,145 @@
            STOP RUN.
        
        B1000_GENERAL_LOGIC.
-           *> SETUP 
+           *> SETUP
            PERFORM B3100_CONNECT
-           
-           *> GENERAL LOGIC            
-           PERFORM B4000_ITERATE_FILE_ENTRIES
+
+           *> GENERAL LOGIC
+
+           *> opened once for the whole run (rather than per input
+           *> file) so a multi-file batch doesn't truncate away
+           *> earlier files' rejects/review lines on each new file
+           OPEN OUTPUT DEMO_DATA_REJECTS
+           OPEN OUTPUT DEMO_DATA_REVIEW
+
+           PERFORM B4010_DETERMINE_FILE_LIST
+           PERFORM B4020_PROCESS_ALL_INPUT_FILES
+
+           CLOSE DEMO_DATA_REJECTS
+           CLOSE DEMO_DATA_REVIEW
 
            PERFORM B3500_FETCH_ROWS_INIT
 
            PERFORM UNTIL DB_FINISHED_FETCHING
-                PERFORM B3501_FETCH_ROWS_READ_NEXT 
+                PERFORM B3501_FETCH_ROWS_READ_NEXT
 
            END-PERFORM
-           
+
+           *> archiving is a housekeeping step, not part of recovering
+           *> from a bad run - skip it when this run's own trailer
+           *> count didn't match, same as a human operator would hold
+           *> off on cleanup until the load that just ran is trusted
+           PERFORM B4030_DETERMINE_ARCHIVE_CUTOFF
+           IF WS_ARCHIVE_ENABLED AND WS_COUNT_MISMATCH_FALSE
+               PERFORM B3700_ARCHIVE_OLD_ROWS
+           END-IF
+
            *> FINISH UP
            PERFORM B3900_DISCONNECT
-           
+
            EXIT.
-               
+
        *> DATABASE PROCEDURES
+
+       *> picks which named connection profile to use - DEMO_DB_PROFILE
+       *> overrides it outright, otherwise it's TEST or PROD depending
+       *> on the WS_PARAMS_TEST switch, matching this program's
+       *> existing TEST-argument convention. The TEST/PROD literals
+       *> below are the fallback for when DEMO_DB_PROFILES.DAT doesn't
+       *> exist or doesn't list the profile; any profile actually
+       *> listed there (UAT, DR, or TEST/PROD themselves) overrides it
+       B3060_DETERMINE_DB_PROFILE.
+           MOVE SPACES TO WS_DB_PROFILE_NAME.
+           ACCEPT WS_DB_PROFILE_NAME FROM ENVIRONMENT "DEMO_DB_PROFILE".
+
+           IF WS_DB_PROFILE_NAME = SPACES
+               IF WS_PARAMS_TEST
+                   MOVE "TEST" TO WS_DB_PROFILE_NAME
+               ELSE
+                   MOVE "PROD" TO WS_DB_PROFILE_NAME
+               END-IF
+           END-IF.
+
+           IF WS_DB_PROFILE_NAME = "TEST"
+               MOVE "postgres@db-test:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           ELSE
+               MOVE "postgres@db:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           END-IF.
+
+           PERFORM B3061_LOAD_DB_PROFILE_FROM_FILE.
+
+           EXIT.
+
+       *> overrides the DBNAME/USERNAME/PASSWD fallback above with a
+       *> matching row from DEMO_DB_PROFILES.DAT, if one exists - a
+       *> plain LINE SEQUENTIAL list of profile name/connection rows
+       *> so new profiles (UAT, DR, ...) can be added without a code
+       *> change
+       B3061_LOAD_DB_PROFILE_FROM_FILE.
+           SET WS_DB_PROFILE_FOUND_FALSE TO TRUE.
+           MOVE 'N' TO WS_DB_PROFILES_EOF.
+
+           OPEN INPUT DEMO_DB_PROFILES.
+           IF WS_DB_PROFILES_FILE_STATUS = "00"
+               PERFORM UNTIL WS_DB_PROFILES_EOF_TRUE
+                                   OR WS_DB_PROFILE_FOUND_TRUE
+                   READ DEMO_DB_PROFILES
+                       AT END
+                           MOVE 'Y' TO WS_DB_PROFILES_EOF
+                       NOT AT END
+                           IF DB_PROFILE_NAME = WS_DB_PROFILE_NAME
+                               MOVE DB_PROFILE_DBNAME TO DBNAME
+                               MOVE DB_PROFILE_USERNAME TO USERNAME
+                               MOVE DB_PROFILE_PASSWD TO PASSWD
+                               SET WS_DB_PROFILE_FOUND_TRUE TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_DB_PROFILES
+           END-IF.
+
+           EXIT.
+
        B3100_CONNECT.
 
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
-   
+
+           EXIT.
+
+       *> moves demo_table rows older than DEMO_WRITER_ARCHIVE_DAYS
+       *> days into demo_table_history so demo_table doesn't grow
+       *> without bound; a maintenance step, not part of the normal
+       *> file-load path, so it only runs when the cutoff is supplied
+       B3700_ARCHIVE_OLD_ROWS.
+
+           EXEC SQL
+               INSERT INTO demo_table_history
+                   (report_date, report_text)
+               SELECT report_date, report_text
+               FROM demo_table
+               WHERE report_date < (CURRENT_DATE - :WS_ARCHIVE_DAYS)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               PERFORM B8000_SQL_ERROR STOP RUN
+           END-IF
+
+           EXEC SQL
+               DELETE FROM demo_table
+               WHERE report_date < (CURRENT_DATE - :WS_ARCHIVE_DAYS)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               PERFORM B8000_SQL_ERROR STOP RUN
+           END-IF.
+
            EXIT.
 
        B3400_INSERT_ROW.
@@ -165,16 +460,54 @@
 
             MOVE DEMO_STRING TO DB_STRING
 
-            *> INSERT STATEMENT
-
+            *> a rerun over the same file (or a duplicate line within
+            *> it) shouldn't load the same row twice
             EXEC SQL
-                INSERT INTO demo_table
-                    (report_date, report_text)
-                VALUES (:DB_DATE, :DB_STRING)
+                SELECT COUNT(*) INTO :DB_RECORD_COUNT
+                FROM demo_table
+                WHERE report_date = :DB_DATE
+                  AND report_text = :DB_STRING
             END-EXEC
 
-            IF SQLCODE NOT = ZERO 
-                PERFORM B8000_SQL_ERROR STOP RUN.
+            IF SQLCODE NOT = ZERO
+                PERFORM B8000_SQL_ERROR STOP RUN
+            END-IF
+
+            IF DB_RECORD_COUNT > ZERO
+                DISPLAY "DUPLICATE ROW SKIPPED: " DEMO_REC
+                *> a duplicate is never inserted, so it has to be
+                *> logged the same way a rejected record is - otherwise
+                *> DEMO-RECONCILE's file-side count has no way to know
+                *> this record was legitimately left out of demo_table
+                MOVE DEMO_DATA_RECORD TO WS_REJECT_RECORD
+                MOVE "DUPLICATE ROW SKIPPED" TO WS_REJECT_REASON
+                WRITE DEMO_DATA_REJECTS_RECORD FROM WS_REJECT_LINE
+            ELSE
+                *> INSERT STATEMENT
+                EXEC SQL
+                    INSERT INTO demo_table
+                        (report_date, report_text)
+                    VALUES (:DB_DATE, :DB_STRING)
+                END-EXEC
+
+                IF SQLCODE NOT = ZERO
+                    PERFORM B8000_SQL_ERROR STOP RUN
+                END-IF
+            END-IF.
+
+           EXIT.
+
+       *> commits immediately after each accepted row's insert (or
+       *> duplicate-skip above) so that WS_CHECKPOINT_COUNT, about to
+       *> be advanced by B4060_WRITE_CHECKPOINT, never claims a resume
+       *> point the database doesn't actually hold durably yet - a
+       *> connection loss between here and the next row leaves the
+       *> checkpoint and demo_table in agreement either way. See
+       *> B3900_DISCONNECT for what this means for a trailer count
+       *> mismatch detected later in the same file.
+       B3405_COMMIT_ROW.
+           EXEC SQL COMMIT WORK END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
 
            EXIT.
        
@@ -227,10 +560,24 @@
            IF  SQLSTATE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
            EXIT.
 
+       *> each accepted row already commits on its own as it's loaded
+       *> (see B3405_COMMIT_ROW), in step with the checkpoint, so a
+       *> trailer count mismatch can no longer be undone by a ROLLBACK
+       *> here - the rows already recorded are already durable. A
+       *> mismatch still fails the run and flags it for DEMO-RECONCILE
+       *> to investigate; it just no longer loses otherwise-good rows
+       *> from earlier in the same file. The COMMIT below is for the
+       *> archive/purge step (B3700_ARCHIVE_OLD_ROWS), which still runs
+       *> as a single unit of work at the end of the run.
        B3900_DISCONNECT.
+           IF WS_COUNT_MISMATCH_TRUE
+               DISPLAY "*** CONTROL TOTAL MISMATCH - SEE DEMO-RECONCILE"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
            EXEC SQL COMMIT WORK END-EXEC.
 
-           EXEC SQL 
+           EXEC SQL
                CLOSE C1
            END-EXEC
 
@@ -239,49 +586,293 @@
            END-EXEC.
 
            EXIT.
-       
+
        *> DATA LAYER
+
+       *> DEMO_WRITER_FILE_LIST lets one run load a whole batch of
+       *> input files instead of just the one hardcoded path - point
+       *> the DEMO_WRITER_FILE_LIST environment variable at a text
+       *> file listing one DEMO_DATA-format path per line to use it
+       B4010_DETERMINE_FILE_LIST.
+           MOVE SPACES TO WS_FILE_LIST_PATH.
+           ACCEPT WS_FILE_LIST_PATH FROM ENVIRONMENT
+               "DEMO_WRITER_FILE_LIST".
+
+           IF WS_FILE_LIST_PATH = SPACES
+               SET WS_MULTI_FILE_FALSE TO TRUE
+           ELSE
+               SET WS_MULTI_FILE_TRUE TO TRUE
+           END-IF.
+
+           EXIT.
+
+       B4020_PROCESS_ALL_INPUT_FILES.
+           IF WS_MULTI_FILE_FALSE
+               MOVE "../src/resources/DEMO_DATA.DAT" TO
+                   WS_DEMO_DATA_PATH
+               PERFORM B4000_ITERATE_FILE_ENTRIES
+           ELSE
+               MOVE 'N' TO WS_FILE_LIST_EOF
+               OPEN INPUT DEMO_WRITER_FILE_LIST
+               PERFORM UNTIL WS_FILE_LIST_EOF_TRUE
+                   READ DEMO_WRITER_FILE_LIST INTO WS_DEMO_DATA_PATH
+                       AT END
+                           MOVE 'Y' TO WS_FILE_LIST_EOF
+                       NOT AT END
+                           IF WS_DEMO_DATA_PATH NOT = SPACES
+                               PERFORM B4000_ITERATE_FILE_ENTRIES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_WRITER_FILE_LIST
+           END-IF.
+
+           EXIT.
+
+       *> set DEMO_WRITER_ARCHIVE_DAYS to a positive retention period,
+       *> in days, to enable the end-of-run archive/purge step below
+       B4030_DETERMINE_ARCHIVE_CUTOFF.
+           MOVE SPACES TO WS_ARCHIVE_DAYS_TEXT.
+           ACCEPT WS_ARCHIVE_DAYS_TEXT FROM ENVIRONMENT
+               "DEMO_WRITER_ARCHIVE_DAYS".
+
+           *> ACCEPT FROM ENVIRONMENT leaves the value left-justified
+           *> (e.g. "30   "), so right-justify it into a JUSTIFIED
+           *> RIGHT field and zero-fill the leading spaces before the
+           *> numeric check below means anything
+           MOVE WS_ARCHIVE_DAYS_TEXT TO WS_ARCHIVE_DAYS_RJUST
+           INSPECT WS_ARCHIVE_DAYS_RJUST
+               REPLACING LEADING SPACE BY ZERO.
+
+           IF WS_ARCHIVE_DAYS_RJUST IS NUMERIC
+                   AND WS_ARCHIVE_DAYS_RJUST > ZERO
+               MOVE WS_ARCHIVE_DAYS_RJUST TO WS_ARCHIVE_DAYS
+               SET WS_ARCHIVE_ENABLED TO TRUE
+           ELSE
+               SET WS_ARCHIVE_DISABLED TO TRUE
+           END-IF.
+
+           EXIT.
+
        B4000_ITERATE_FILE_ENTRIES.
+           MOVE 'N' TO WS_EOF
+           PERFORM B4040_READ_CHECKPOINT
+
+           MOVE ZERO TO WS_RECORD_NUMBER
+           MOVE ZERO TO WS_DETAIL_COUNT
+
            OPEN INPUT DEMO_DATA
                PERFORM UNTIL WS_EOF_TRUE
                    READ DEMO_DATA INTO DEMO_REC
                        AT END MOVE 'Y' TO WS_EOF
                        NOT AT END
-                           
-                           PERFORM B4100_PROCESS_FILE_RECORD
-                           PERFORM B3400_INSERT_ROW
-       
+
+                           ADD 1 TO WS_RECORD_NUMBER
+                           EVALUATE DEMO_DATA_RECORD(1:1)
+                               WHEN 'H'
+                                   PERFORM B4130_CAPTURE_HEADER
+                               WHEN 'T'
+                                   PERFORM B4140_CHECK_TRAILER
+                               WHEN OTHER
+                                   PERFORM B4125_LOAD_DETAIL_RECORD
+                           END-EVALUATE
+
                    END-READ
                END-PERFORM.
            CLOSE DEMO_DATA.
 
+           *> the full file was read without abending - the next run
+           *> should start over from the top rather than skip this file
+           PERFORM B4070_RESET_CHECKPOINT
+
            EXIT.
-       
+
+       B4125_LOAD_DETAIL_RECORD.
+           ADD 1 TO WS_DETAIL_COUNT
+           IF WS_RECORD_NUMBER > WS_CHECKPOINT_COUNT
+               PERFORM B4120_LOAD_FILE_RECORD
+           END-IF.
+
+           EXIT.
+
+       B4130_CAPTURE_HEADER.
+           MOVE DEMO_DATA_RECORD TO WS_HEADER_RECORD.
+           DISPLAY "FILE HEADER - RUN DATE: " WS_HEADER_RUN_DATE.
+
+           EXIT.
+
+       B4140_CHECK_TRAILER.
+           MOVE DEMO_DATA_RECORD TO WS_TRAILER_RECORD.
+
+           IF WS_TRAILER_DETAIL_COUNT NOT = WS_DETAIL_COUNT
+               SET WS_COUNT_MISMATCH_TRUE TO TRUE
+               DISPLAY "*** TRAILER RECORD COUNT MISMATCH ***"
+               DISPLAY "EXPECTED: " WS_TRAILER_DETAIL_COUNT
+               DISPLAY "ACTUAL:   " WS_DETAIL_COUNT
+           END-IF.
+
+           EXIT.
+
+       *> only trusts a checkpoint record that was written for this
+       *> same input file - a checkpoint left over from a different
+       *> file earlier in a multi-file list must not be applied here
+       B4040_READ_CHECKPOINT.
+           MOVE ZERO TO WS_CHECKPOINT_COUNT
+
+           OPEN INPUT DEMO_WRITER_CKPT
+           IF WS_CKPT_FILE_STATUS = "00"
+               READ DEMO_WRITER_CKPT INTO WS_CHECKPOINT_LINE
+               IF WS_CKPT_FILE_STATUS = "00"
+                   AND WS_CHECKPOINT_LINE_PATH = WS_DEMO_DATA_PATH
+                   MOVE WS_CHECKPOINT_LINE_COUNT TO WS_CHECKPOINT_COUNT
+               END-IF
+               CLOSE DEMO_WRITER_CKPT
+           END-IF.
+
+           EXIT.
+
+       B4060_WRITE_CHECKPOINT.
+           MOVE WS_RECORD_NUMBER TO WS_CHECKPOINT_COUNT
+           MOVE WS_DEMO_DATA_PATH TO WS_CHECKPOINT_LINE_PATH
+           MOVE WS_CHECKPOINT_COUNT TO WS_CHECKPOINT_LINE_COUNT
+
+           OPEN OUTPUT DEMO_WRITER_CKPT
+           WRITE DEMO_WRITER_CKPT_RECORD FROM WS_CHECKPOINT_LINE
+           CLOSE DEMO_WRITER_CKPT.
+
+           EXIT.
+
+       B4070_RESET_CHECKPOINT.
+           MOVE ZERO TO WS_CHECKPOINT_COUNT
+           MOVE WS_DEMO_DATA_PATH TO WS_CHECKPOINT_LINE_PATH
+           MOVE WS_CHECKPOINT_COUNT TO WS_CHECKPOINT_LINE_COUNT
+
+           OPEN OUTPUT DEMO_WRITER_CKPT
+           WRITE DEMO_WRITER_CKPT_RECORD FROM WS_CHECKPOINT_LINE
+           CLOSE DEMO_WRITER_CKPT.
+
+           EXIT.
+
+       B4120_LOAD_FILE_RECORD.
+           PERFORM B4100_PROCESS_FILE_RECORD
+           IF WS_GOOD_DATE_TRUE AND WS_GOOD_STRING_TRUE
+                                AND WS_GOOD_CROSS_TRUE
+                                AND WS_GOOD_SWITCH_TRUE
+               PERFORM B3400_INSERT_ROW
+               PERFORM B3405_COMMIT_ROW
+               PERFORM B4060_WRITE_CHECKPOINT
+               *> only a record that is actually accepted and newly
+               *> inserted belongs in the review queue - see
+               *> B4303_HANDLE_SWITCH_B. B3400_INSERT_ROW may still
+               *> skip the insert as a duplicate (DB_RECORD_COUNT left
+               *> > ZERO), and a duplicate was never loaded either, so
+               *> it gets the same treatment as a rejected record here
+               IF DEMO_STRING_SWITCH = 'B' AND DB_RECORD_COUNT = ZERO
+                   WRITE DEMO_DATA_REVIEW_RECORD FROM DEMO_DATA_RECORD
+               END-IF
+           ELSE
+               PERFORM B4110_WRITE_REJECT_RECORD
+           END-IF.
+
+           EXIT.
+
+       B4110_WRITE_REJECT_RECORD.
+           MOVE DEMO_DATA_RECORD TO WS_REJECT_RECORD.
+
+           EVALUATE TRUE
+               WHEN WS_GOOD_DATE_FALSE AND WS_GOOD_STRING_FALSE
+                   MOVE "BAD DATE AND BAD STRING" TO WS_REJECT_REASON
+               WHEN WS_GOOD_DATE_FALSE
+                   MOVE "BAD DATE" TO WS_REJECT_REASON
+               WHEN WS_GOOD_STRING_FALSE
+                   MOVE "BAD STRING" TO WS_REJECT_REASON
+               WHEN WS_GOOD_CROSS_FALSE
+                   MOVE "DAY MISMATCH" TO WS_REJECT_REASON
+               WHEN WS_GOOD_SWITCH_FALSE
+                   MOVE "BAD SWITCH COUNTER" TO WS_REJECT_REASON
+           END-EVALUATE.
+
+           WRITE DEMO_DATA_REJECTS_RECORD FROM WS_REJECT_LINE.
+
+           EXIT.
+
        *> BUSINESS LOGIC
        B4100_PROCESS_FILE_RECORD.
+           SET WS_GOOD_SWITCH_TRUE TO TRUE
            PERFORM B4200_DATE_CHECK
            PERFORM B4300_STRING_CHECK.
            IF WS_GOOD_STRING_TRUE AND WS_GOOD_DATE_TRUE
-                   PERFORM B4301_UPDATE_STRING_SWITCH    
+                   PERFORM B4310_CROSS_FIELD_CHECK
+                   PERFORM B4301_UPDATE_STRING_SWITCH
            END-IF.
-           
+
            EXIT.
-       
+
        B4200_DATE_CHECK.
            MOVE 'T' TO WS_GOOD_DATE
-           IF DEMO_DATE NOT NUMERIC 
+           IF DEMO_DATE NOT NUMERIC
                MOVE 'F' TO WS_GOOD_DATE
            EXIT.
-       
+
        B4300_STRING_CHECK.
            MOVE 'T' TO WS_GOOD_STRING
            IF DEMO_STRING = SPACES OR DEMO_STRING = LOW-VALUE
                MOVE 'F' TO WS_GOOD_STRING
            END-IF.
-       
+
            EXIT.
-       
+
+       *> DEMO_STRING_DAY is carried separately from DEMO_DATE_DD on
+       *> the incoming record - they should always agree, so flag any
+       *> record where the file sent us two different days
+       B4310_CROSS_FIELD_CHECK.
+           MOVE 'T' TO WS_GOOD_CROSS
+           IF DEMO_STRING_DAY NOT = DEMO_DATE_DD
+               MOVE 'F' TO WS_GOOD_CROSS
+           END-IF.
+
+           EXIT.
+
+       *> the incoming switch code drives how a record is handled -
+       *> recognized codes are passed through untouched, anything
+       *> blank or unrecognized keeps the long-standing default of 'Z'
        B4301_UPDATE_STRING_SWITCH.
+           EVALUATE DEMO_STRING_SWITCH
+               WHEN 'A'
+                   PERFORM B4302_HANDLE_SWITCH_A
+               WHEN 'B'
+                   PERFORM B4303_HANDLE_SWITCH_B
+               WHEN 'Z'
+                   PERFORM B4304_HANDLE_SWITCH_Z
+               WHEN OTHER
+                   PERFORM B4304_HANDLE_SWITCH_Z
+           END-EVALUATE.
+
+           EXIT.
+
+       *> switch 'A' records carry a meaningful DEMO_STRING_COUNTER -
+       *> a zero counter means the upstream file sent an 'A' record
+       *> with nothing to count, which isn't a valid 'A' record
+       B4302_HANDLE_SWITCH_A.
+           MOVE 'A' TO DEMO_STRING_SWITCH.
+           IF DEMO_STRING_COUNTER = ZERO
+               SET WS_GOOD_SWITCH_FALSE TO TRUE
+           END-IF.
+           EXIT.
+
+       *> switch 'B' records load into demo_table as usual but are
+       *> also flagged out to DEMO_DATA_REVIEW.TXT for manual
+       *> follow-up, since a 'B' record needs a second set of eyes
+       *> in addition to being counted - the review line itself is
+       *> written from B4120_LOAD_FILE_RECORD's accepted branch, not
+       *> here, since this paragraph runs before the overall accept/
+       *> reject decision and a 'B' record can still fail a later
+       *> check (e.g. B4310_CROSS_FIELD_CHECK) and never get loaded
+       B4303_HANDLE_SWITCH_B.
+           MOVE 'B' TO DEMO_STRING_SWITCH.
+           EXIT.
+
+       B4304_HANDLE_SWITCH_Z.
            MOVE 'Z' TO DEMO_STRING_SWITCH.
            EXIT.
        
@@ -310,10 +901,35 @@
                 DISPLAY SQLERRMC
           END-EVALUATE.
 
+          PERFORM B8010_WRITE_ERROR_LOG.
+
           MOVE 1 TO RETURN-CODE.
 
           EXIT.
 
+       *> appends a timestamped line to the durable SQL error log so
+       *> the failure is still visible after this run's console/job
+       *> output has scrolled away
+       B8010_WRITE_ERROR_LOG.
+           MOVE WS_CURRENT_YEAR TO WS_ERROR_LOG_YEAR.
+           MOVE WS_CURRENT_MONTH TO WS_ERROR_LOG_MONTH.
+           MOVE WS_CURRENT_DAY TO WS_ERROR_LOG_DAY.
+           MOVE WS_CURRENT_HOURS TO WS_ERROR_LOG_HOURS.
+           MOVE WS_CURRENT_MINUTE TO WS_ERROR_LOG_MINUTE.
+           MOVE WS_CURRENT_SECOND TO WS_ERROR_LOG_SECOND.
+           MOVE SQLCODE TO WS_ERROR_LOG_SQLCODE.
+           MOVE SQLERRMC TO WS_ERROR_LOG_MESSAGE.
+
+           OPEN EXTEND DEMO_ERROR_LOG.
+           IF WS_ERROR_LOG_FILE_STATUS = "05"
+                               OR WS_ERROR_LOG_FILE_STATUS = "35"
+               OPEN OUTPUT DEMO_ERROR_LOG
+           END-IF
+           WRITE DEMO_ERROR_LOG_RECORD FROM WS_ERROR_LOG_LINE.
+           CLOSE DEMO_ERROR_LOG.
+
+           EXIT.
+
        *> TESTS
        B9000_TEST.
            IF WS_PARAMS_TEST_NAME = 'ALL'
