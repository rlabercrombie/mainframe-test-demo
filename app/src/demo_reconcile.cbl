@@ -0,0 +1,804 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEMO_DATA ASSIGN TO WS_DEMO_DATA_PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> same multi-file list DEMO-WRITER reads - see
+           *> B4010_DETERMINE_FILE_LIST
+           SELECT DEMO_WRITER_FILE_LIST ASSIGN TO WS_FILE_LIST_PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> records DEMO-WRITER legitimately rejected - needed
+           *> so a rejected record isn't counted as a reconciliation
+           *> drift, see B4050_COUNT_REJECTED_RECORDS. A run with no
+           *> rejects at all may not have created this file, so its
+           *> FILE STATUS is checked rather than assumed present.
+           SELECT DEMO_DATA_REJECTS ASSIGN TO
+                "../src/resources/DEMO_DATA_REJECTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_REJECTS_FILE_STATUS.
+
+           SELECT DEMO_REPORT ASSIGN TO
+                "../src/resources/out/DEMO_REPORT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> may not exist yet on a fresh install (nothing has ever
+           *> failed before), so its FILE STATUS is checked rather
+           *> than assumed present - see B8010_WRITE_ERROR_LOG
+           SELECT DEMO_ERROR_LOG ASSIGN TO
+                "../src/resources/DEMO_ERROR_LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_ERROR_LOG_FILE_STATUS.
+
+           *> named connection profiles (TEST/PROD and any others an
+           *> operator lists) - see B3060_DETERMINE_DB_PROFILE
+           SELECT DEMO_DB_PROFILES ASSIGN TO
+                "../src/resources/DEMO_DB_PROFILES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_DB_PROFILES_FILE_STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DEMO_DATA.
+           01 DEMO_DATA_RECORD     PIC X(50).
+
+       FD DEMO_WRITER_FILE_LIST.
+           01 DEMO_WRITER_FILE_LIST_RECORD     PIC X(100).
+
+       FD DEMO_DATA_REJECTS.
+           01 DEMO_DATA_REJECTS_RECORD     PIC X(80).
+
+       FD DEMO_REPORT.
+           01 DEMO_REPORT_RECORD     PIC X(72).
+
+       FD DEMO_ERROR_LOG.
+           01 DEMO_ERROR_LOG_RECORD     PIC X(100).
+
+       FD DEMO_DB_PROFILES.
+           01 DEMO_DB_PROFILES_RECORD.
+               05 DB_PROFILE_NAME           PIC X(10).
+               05 DB_PROFILE_DBNAME         PIC X(30).
+               05 DB_PROFILE_USERNAME       PIC X(30).
+               05 DB_PROFILE_PASSWD         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       *> ===========================================================
+       *> This program cross-checks the three places a demo run's
+       *> data passes through: the detail lines loaded from
+       *> DEMO_DATA.DAT (or the DEMO_WRITER_FILE_LIST batch, see
+       *> B4010_DETERMINE_FILE_LIST), the rows DEMO-WRITER committed
+       *> to demo_table, and the detail records DEMO-REPORT wrote to
+       *> DEMO_REPORT.TXT. It prints a PASS/FAIL reconciliation result
+       *> and a non-zero RETURN-CODE on a mismatch so a batch driver
+       *> can alert on it. The demo_table side of the count is scoped
+       *> to an as-of date/range (today by default, see
+       *> B3050_SET_EFFECTIVE_DATE) rather than the whole table, and
+       *> records DEMO-WRITER legitimately rejected are subtracted off
+       *> the file side before comparing (see B4050_COUNT_REJECTED_
+       *> RECORDS) so expected rejects don't read as drift.
+       *> Note: the report-side count only recognizes the default
+       *> TEXT-mode DEMO_REPORT.TXT layout, not the CSV output mode.
+
+       *> example argument usage:
+
+       *> run live program
+       *>      ./demo_reconcile
+
+       *> for running as part of end-to-end tests
+       *>      ./demo_reconcile TESTENDTOEND
+
+       *> for running only unit tests
+       *>      ./demo_reconcile TESTUNIT
+
+       *> for running only integration tests
+       *>      ./demo_reconcile TESTINTEGRATION
+
+       *> for running unit and integration tests
+       *>      ./demo_reconcile TEST
+       *>      ./demo_reconcile TESTALL
+       *> ===========================================================
+       *> WS_PARAMS_RUN_DATE/WS_PARAMS_RANGE_END_DATE are the same
+       *> optional YYYYMMDD as-of date/range DEMO-REPORT takes - the
+       *> demo_table count is scoped to this date (or range) rather
+       *> than counting every row ever loaded, since that's the only
+       *> way the three-way count stays meaningful on any day after
+       *> the first. Leave both blank to scope to today, matching
+       *> DEMO-REPORT's own default.
+       01 WS_PARAMS.
+           05 WS_PARAMS_TEST_SWITCH        PIC X(04) VALUE 'N   '.
+               88 WS_PARAMS_TEST               VALUE 'TEST'.
+           05 WS_PARAMS_TEST_NAME          PIC X(25) VALUE 'ALL'.
+           05 WS_PARAMS_RUN_DATE           PIC X(08) VALUE SPACES.
+           05 WS_PARAMS_RANGE_END_DATE     PIC X(08) VALUE SPACES.
+
+       *> ACCEPT ... FROM COMMAND-LINE joins every argument into one
+       *> space-delimited string and moves it into WS_PARAMS as a
+       *> single alphanumeric value - fine for the one-token TEST/
+       *> TESTENDTOEND/etc switch above, but a second space-separated
+       *> argument shifts every byte after it, so the optional date
+       *> arguments below are read individually by position instead -
+       *> see B3055_ACCEPT_RUN_PARAMETERS
+       01 WS_PARAMS_ARG_COUNT              PIC 9(02) VALUE ZERO.
+       01 WS_PARAMS_ARG_NUM                PIC 9(02) VALUE ZERO.
+       01 WS_PARAMS_ARG_VALUE              PIC X(29) VALUE SPACES.
+
+       *> test counters
+       01 WS_TEST_PASSED                           PIC 9(2) VALUE ZERO.
+       01 WS_TEST_FAILED                            PIC 9(2) VALUE ZERO.
+
+       *> durable SQL error log line - DISPLAY output alone doesn't
+       *> survive past a run's console/job log, so every SQL error is
+       *> also appended here with a timestamp
+       01  WS_ERROR_LOG_LINE.
+           05  WS_ERROR_LOG_TIMESTAMP.
+               10  WS_ERROR_LOG_YEAR        PIC 9(04).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_MONTH       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_DAY         PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE " ".
+               10  WS_ERROR_LOG_HOURS       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_MINUTE      PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_SECOND      PIC 9(02).
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_PROGRAM         PIC X(12) VALUE
+                   "DEMO-RECON  ".
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_SQLCODE         PIC -(5)9.
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_MESSAGE         PIC X(60).
+
+       01 WS_CURRENT_DATE_DATA.
+         05  WS_CURRENT_DATE.
+             10  WS_CURRENT_YEAR         PIC 9(04).
+             10  WS_CURRENT_MONTH        PIC 9(02).
+             10  WS_CURRENT_DAY          PIC 9(02).
+         05  WS_CURRENT_TIME.
+             10  WS_CURRENT_HOURS        PIC 9(02).
+             10  WS_CURRENT_MINUTE       PIC 9(02).
+             10  WS_CURRENT_SECOND       PIC 9(02).
+             10  WS_CURRENT_MILLISECONDS PIC 9(02).
+
+       *> scope the table count is held to - see B3050_SET_EFFECTIVE_
+       *> DATE and B3400_COUNT_TABLE_ROWS
+       01  WS_EFFECTIVE_DATE.
+           05  WS_EFFECTIVE_YEAR           PIC 9(04).
+           05  WS_EFFECTIVE_MONTH          PIC 9(02).
+           05  WS_EFFECTIVE_DAY            PIC 9(02).
+
+       01  WS_RANGE_END_DATE.
+           05  WS_RANGE_END_YEAR           PIC 9(04).
+           05  WS_RANGE_END_MONTH          PIC 9(02).
+           05  WS_RANGE_END_DAY            PIC 9(02).
+
+       01  WS_ROLLUP_MODE                  PIC X(01) VALUE 'F'.
+           88  WS_ROLLUP_MODE_FALSE            VALUE 'F'.
+           88  WS_ROLLUP_MODE_TRUE             VALUE 'T'.
+
+       *> end of file definitions
+       01 WS_EOF                           PIC X(1) VALUE 'N'.
+           88 WS_EOF_FALSE                     VALUE 'N'.
+           88 WS_EOF_TRUE                      VALUE 'Y'.
+
+       *> DEMO_WRITER_FILE_LIST lets one reconciliation run cover the
+       *> same multi-file batch DEMO-WRITER loaded, rather than
+       *> always checking the single default DEMO_DATA.DAT path
+       01 WS_DEMO_DATA_PATH                PIC X(100) VALUE
+               "../src/resources/DEMO_DATA.DAT".
+       01 WS_FILE_LIST_PATH                PIC X(100) VALUE SPACES.
+
+       01 WS_FILE_LIST_EOF                 PIC X(1) VALUE 'N'.
+           88 WS_FILE_LIST_EOF_FALSE           VALUE 'N'.
+           88 WS_FILE_LIST_EOF_TRUE            VALUE 'Y'.
+
+       01 WS_MULTI_FILE_MODE                PIC X(1) VALUE 'F'.
+           88 WS_MULTI_FILE_FALSE               VALUE 'F'.
+           88 WS_MULTI_FILE_TRUE                VALUE 'T'.
+
+       01 WS_REJECTS_FILE_STATUS           PIC X(02) VALUE "00".
+       01 WS_ERROR_LOG_FILE_STATUS         PIC X(02) VALUE "00".
+
+       *> DB connection profile - DEMO_DB_PROFILE names which profile
+       *> to connect with (TEST/PROD by default, or any other name
+       *> listed in DEMO_DB_PROFILES.DAT); see B3060_DETERMINE_DB_
+       *> PROFILE. DBNAME/USERNAME/PASSWD themselves live in the
+       *> ocesql declare section below since CONNECT uses them as
+       *> host variables
+       01  WS_DB_PROFILES_FILE_STATUS      PIC X(02) VALUE "00".
+       01  WS_DB_PROFILE_NAME              PIC X(10) VALUE SPACES.
+       01  WS_DB_PROFILE_FOUND             PIC X(01) VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_FALSE       VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_TRUE        VALUE 'T'.
+       01  WS_DB_PROFILES_EOF              PIC X(01) VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_FALSE        VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_TRUE         VALUE 'Y'.
+
+       *> the three counts being reconciled
+       01  WS_FILE_DETAIL_COUNT            PIC 9(08) VALUE ZERO.
+       01  WS_REPORT_DETAIL_COUNT          PIC 9(08) VALUE ZERO.
+
+       *> records the file side legitimately rejects are never
+       *> loaded into demo_table or written to DEMO_REPORT.TXT, so
+       *> they have to come off the file-side count before comparing -
+       *> see B4050_COUNT_REJECTED_RECORDS and B5010_EVALUATE_
+       *> RECONCILIATION
+       01  WS_REJECTED_COUNT               PIC 9(08) VALUE ZERO.
+       01  WS_ACCEPTED_COUNT               PIC 9(08) VALUE ZERO.
+
+       01  WS_RECONCILE_RESULT             PIC X(1) VALUE 'F'.
+           88  WS_RECONCILE_PASS               VALUE 'T'.
+           88  WS_RECONCILE_FAIL                VALUE 'F'.
+
+       *> ocesql declarations
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  WS_TABLE_ROW_COUNT      PIC 9(08).
+       01  DB_DATE                 PIC X(10).
+       01  DB_END_DATE             PIC X(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       *> end ocesql declaration
+
+       PROCEDURE DIVISION.
+
+       *> MAIN/TEST PROGRAM LOGIC STARTUP
+       *> If program is called with the TEST argument, then we
+       *> will use test database connection info instead of a
+       *> database containing live data
+
+           PERFORM B3055_ACCEPT_RUN_PARAMETERS.
+           PERFORM B3060_DETERMINE_DB_PROFILE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
+           PERFORM B3050_SET_EFFECTIVE_DATE.
+
+        *> A normal run and an end-to-end test will act functionally
+        *> the same except for using live vs test databases whereas
+        *> integration tests and unit tests have their own workflows
+
+           IF NOT WS_PARAMS_TEST OR
+           (WS_PARAMS_TEST AND WS_PARAMS_TEST_NAME = "ENDTOEND")
+
+               PERFORM B1000_GENERAL_LOGIC
+           ELSE
+
+               PERFORM B9000_TEST
+           END-IF.
+
+           STOP RUN.
+
+       B1000_GENERAL_LOGIC.
+           *> SETUP
+           PERFORM B3100_CONNECT
+
+           *> GENERAL LOGIC
+           PERFORM B4010_DETERMINE_FILE_LIST
+           PERFORM B4020_PROCESS_ALL_INPUT_FILES
+           PERFORM B4050_COUNT_REJECTED_RECORDS
+           PERFORM B4100_COUNT_REPORT_DETAIL_RECORDS
+           PERFORM B3400_COUNT_TABLE_ROWS
+
+           PERFORM B5010_EVALUATE_RECONCILIATION
+           PERFORM B5020_PRINT_RECONCILIATION_RESULT
+
+           *> FINISH UP
+           PERFORM B3900_DISCONNECT
+
+           EXIT.
+
+       *> reads each command-line argument individually by position
+       *> (ARGUMENT-NUMBER/ARGUMENT-VALUE) rather than as one joined
+       *> COMMAND-LINE string - argument 1 is the TEST switch/name
+       *> token (e.g. TESTENDTOEND, TESTALL), argument 2 is the
+       *> optional as-of/range-start date, and argument 3 the optional
+       *> range-end date. Any argument not supplied leaves its
+       *> WS_PARAMS field at its WORKING-STORAGE default.
+       B3055_ACCEPT_RUN_PARAMETERS.
+           ACCEPT WS_PARAMS_ARG_COUNT FROM ARGUMENT-NUMBER.
+
+           IF WS_PARAMS_ARG_COUNT > ZERO
+               MOVE 1 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:4) TO WS_PARAMS_TEST_SWITCH
+               MOVE WS_PARAMS_ARG_VALUE(5:25) TO WS_PARAMS_TEST_NAME
+           END-IF
+
+           IF WS_PARAMS_ARG_COUNT > 1
+               MOVE 2 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:8) TO WS_PARAMS_RUN_DATE
+           END-IF
+
+           IF WS_PARAMS_ARG_COUNT > 2
+               MOVE 3 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:8) TO WS_PARAMS_RANGE_END_DATE
+           END-IF
+
+           EXIT.
+
+       *> defaults the table-count scope to today, or to the as-of
+       *> date/range given on the command line - same convention as
+       *> DEMO-REPORT's B3050_SET_EFFECTIVE_DATE
+       B3050_SET_EFFECTIVE_DATE.
+           MOVE WS_CURRENT_DATE TO WS_EFFECTIVE_DATE.
+           SET WS_ROLLUP_MODE_FALSE TO TRUE.
+
+           IF WS_PARAMS_RUN_DATE IS NUMERIC
+               MOVE WS_PARAMS_RUN_DATE(1:4) TO WS_EFFECTIVE_YEAR
+               MOVE WS_PARAMS_RUN_DATE(5:2) TO WS_EFFECTIVE_MONTH
+               MOVE WS_PARAMS_RUN_DATE(7:2) TO WS_EFFECTIVE_DAY
+
+               IF WS_PARAMS_RANGE_END_DATE IS NUMERIC
+                   SET WS_ROLLUP_MODE_TRUE TO TRUE
+                   MOVE WS_PARAMS_RANGE_END_DATE(1:4) TO
+                       WS_RANGE_END_YEAR
+                   MOVE WS_PARAMS_RANGE_END_DATE(5:2) TO
+                       WS_RANGE_END_MONTH
+                   MOVE WS_PARAMS_RANGE_END_DATE(7:2) TO
+                       WS_RANGE_END_DAY
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       *> DATABASE PROCEDURES
+
+       *> picks which named connection profile to use - DEMO_DB_PROFILE
+       *> overrides it outright, otherwise it's TEST or PROD depending
+       *> on the WS_PARAMS_TEST switch, matching this program's
+       *> existing TEST-argument convention. The TEST/PROD literals
+       *> below are the fallback for when DEMO_DB_PROFILES.DAT doesn't
+       *> exist or doesn't list the profile; any profile actually
+       *> listed there (UAT, DR, or TEST/PROD themselves) overrides it
+       B3060_DETERMINE_DB_PROFILE.
+           MOVE SPACES TO WS_DB_PROFILE_NAME.
+           ACCEPT WS_DB_PROFILE_NAME FROM ENVIRONMENT "DEMO_DB_PROFILE".
+
+           IF WS_DB_PROFILE_NAME = SPACES
+               IF WS_PARAMS_TEST
+                   MOVE "TEST" TO WS_DB_PROFILE_NAME
+               ELSE
+                   MOVE "PROD" TO WS_DB_PROFILE_NAME
+               END-IF
+           END-IF.
+
+           IF WS_DB_PROFILE_NAME = "TEST"
+               MOVE "postgres@db-test:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           ELSE
+               MOVE "postgres@db:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           END-IF.
+
+           PERFORM B3061_LOAD_DB_PROFILE_FROM_FILE.
+
+           EXIT.
+
+       *> overrides the DBNAME/USERNAME/PASSWD fallback above with a
+       *> matching row from DEMO_DB_PROFILES.DAT, if one exists - a
+       *> plain LINE SEQUENTIAL list of profile name/connection rows
+       *> so new profiles (UAT, DR, ...) can be added without a code
+       *> change
+       B3061_LOAD_DB_PROFILE_FROM_FILE.
+           SET WS_DB_PROFILE_FOUND_FALSE TO TRUE.
+           MOVE 'N' TO WS_DB_PROFILES_EOF.
+
+           OPEN INPUT DEMO_DB_PROFILES.
+           IF WS_DB_PROFILES_FILE_STATUS = "00"
+               PERFORM UNTIL WS_DB_PROFILES_EOF_TRUE
+                                   OR WS_DB_PROFILE_FOUND_TRUE
+                   READ DEMO_DB_PROFILES
+                       AT END
+                           MOVE 'Y' TO WS_DB_PROFILES_EOF
+                       NOT AT END
+                           IF DB_PROFILE_NAME = WS_DB_PROFILE_NAME
+                               MOVE DB_PROFILE_DBNAME TO DBNAME
+                               MOVE DB_PROFILE_USERNAME TO USERNAME
+                               MOVE DB_PROFILE_PASSWD TO PASSWD
+                               SET WS_DB_PROFILE_FOUND_TRUE TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_DB_PROFILES
+           END-IF.
+
+           EXIT.
+
+       B3100_CONNECT.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
+
+           EXIT.
+
+       *> scoped to WS_EFFECTIVE_DATE/WS_RANGE_END_DATE rather than a
+       *> bare COUNT(*) over the whole table, since the table holds
+       *> every day's rows and this run is only reconciling one day
+       *> (or range) of file input
+       B3400_COUNT_TABLE_ROWS.
+           STRING WS_EFFECTIVE_YEAR DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               WS_EFFECTIVE_MONTH DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               WS_EFFECTIVE_DAY DELIMITED BY SIZE
+           INTO DB_DATE
+
+           IF WS_ROLLUP_MODE_TRUE
+               STRING WS_RANGE_END_YEAR DELIMITED BY SIZE,
+                   '-' DELIMITED BY SIZE,
+                   WS_RANGE_END_MONTH DELIMITED BY SIZE,
+                   '-' DELIMITED BY SIZE,
+                   WS_RANGE_END_DAY DELIMITED BY SIZE
+               INTO DB_END_DATE
+           ELSE
+               MOVE DB_DATE TO DB_END_DATE
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS_TABLE_ROW_COUNT
+               FROM demo_table
+               WHERE report_date BETWEEN (:DB_DATE) AND (:DB_END_DATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
+
+           EXIT.
+
+       B3600_CLEAR_TEST_TABLE.
+           EXEC SQL
+                DELETE FROM demo_table
+           END-EXEC.
+
+           IF  SQLSTATE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
+           EXIT.
+
+       B3900_DISCONNECT.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           EXIT.
+
+       *> DATA LAYER
+
+       *> DEMO_WRITER_FILE_LIST lets one reconciliation run cover the
+       *> same multi-file batch DEMO-WRITER loaded - point the
+       *> same DEMO_WRITER_FILE_LIST environment variable at a text
+       *> file listing one DEMO_DATA-format path per line to use it
+       B4010_DETERMINE_FILE_LIST.
+           MOVE SPACES TO WS_FILE_LIST_PATH.
+           ACCEPT WS_FILE_LIST_PATH FROM ENVIRONMENT
+               "DEMO_WRITER_FILE_LIST".
+
+           IF WS_FILE_LIST_PATH = SPACES
+               SET WS_MULTI_FILE_FALSE TO TRUE
+           ELSE
+               SET WS_MULTI_FILE_TRUE TO TRUE
+           END-IF.
+
+           EXIT.
+
+       B4020_PROCESS_ALL_INPUT_FILES.
+           MOVE ZERO TO WS_FILE_DETAIL_COUNT
+
+           IF WS_MULTI_FILE_FALSE
+               MOVE "../src/resources/DEMO_DATA.DAT" TO
+                   WS_DEMO_DATA_PATH
+               PERFORM B4000_COUNT_FILE_DETAIL_RECORDS
+           ELSE
+               MOVE 'N' TO WS_FILE_LIST_EOF
+               OPEN INPUT DEMO_WRITER_FILE_LIST
+               PERFORM UNTIL WS_FILE_LIST_EOF_TRUE
+                   READ DEMO_WRITER_FILE_LIST INTO WS_DEMO_DATA_PATH
+                       AT END
+                           MOVE 'Y' TO WS_FILE_LIST_EOF
+                       NOT AT END
+                           IF WS_DEMO_DATA_PATH NOT = SPACES
+                               PERFORM B4000_COUNT_FILE_DETAIL_RECORDS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_WRITER_FILE_LIST
+           END-IF.
+
+           EXIT.
+
+       *> counts every non-header, non-trailer line in the current
+       *> input file - the same convention DEMO-WRITER uses to tell
+       *> detail lines apart from the 'H'/'T' control records (see
+       *> B4000_ITERATE_FILE_ENTRIES in demo_writer.cbl). Called once
+       *> per file in a multi-file batch, so WS_FILE_DETAIL_COUNT is
+       *> accumulated here rather than reset - see
+       *> B4020_PROCESS_ALL_INPUT_FILES
+       B4000_COUNT_FILE_DETAIL_RECORDS.
+           MOVE 'N' TO WS_EOF
+
+           OPEN INPUT DEMO_DATA
+               PERFORM UNTIL WS_EOF_TRUE
+                   READ DEMO_DATA
+                       AT END
+                           MOVE 'Y' TO WS_EOF
+                       NOT AT END
+                           IF DEMO_DATA_RECORD(1:1) NOT = 'H' AND
+                              DEMO_DATA_RECORD(1:1) NOT = 'T'
+                               ADD 1 TO WS_FILE_DETAIL_COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE DEMO_DATA.
+
+           EXIT.
+
+       *> counts lines DEMO-WRITER flagged into DEMO_DATA_REJECTS.TXT -
+       *> those records were intentionally never loaded into
+       *> demo_table or written to DEMO_REPORT.TXT, so they have to
+       *> come off the file-side total before the three-way compare;
+       *> see B5010_EVALUATE_RECONCILIATION. A missing rejects file
+       *> (no records were ever rejected) is not an error.
+       B4050_COUNT_REJECTED_RECORDS.
+           MOVE ZERO TO WS_REJECTED_COUNT
+           MOVE 'N' TO WS_EOF
+
+           OPEN INPUT DEMO_DATA_REJECTS
+           IF WS_REJECTS_FILE_STATUS = "00"
+               PERFORM UNTIL WS_EOF_TRUE
+                   READ DEMO_DATA_REJECTS
+                       AT END
+                           MOVE 'Y' TO WS_EOF
+                       NOT AT END
+                           ADD 1 TO WS_REJECTED_COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_DATA_REJECTS
+           END-IF.
+
+           EXIT.
+
+       *> counts detail records in DEMO_REPORT.TXT by recognizing the
+       *> MM/DD/YYYY date that starts every detail line written by
+       *> B5101_CREATE_RPT_REC_FROM_DEMO_DATA in demo_report.cbl - no
+       *> other report line (title, subtitle, stars, summaries, page
+       *> footers) has '/' in both of those positions
+       B4100_COUNT_REPORT_DETAIL_RECORDS.
+           MOVE ZERO TO WS_REPORT_DETAIL_COUNT
+           MOVE 'N' TO WS_EOF
+
+           OPEN INPUT DEMO_REPORT
+               PERFORM UNTIL WS_EOF_TRUE
+                   READ DEMO_REPORT
+                       AT END
+                           MOVE 'Y' TO WS_EOF
+                       NOT AT END
+                           IF DEMO_REPORT_RECORD(3:1) = '/' AND
+                              DEMO_REPORT_RECORD(6:1) = '/'
+                               ADD 1 TO WS_REPORT_DETAIL_COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE DEMO_REPORT.
+
+           EXIT.
+
+       *> RECONCILIATION LOGIC
+
+       *> compares accepted file records (file detail count minus the
+       *> ones DEMO-WRITER legitimately rejected - see
+       *> B4050_COUNT_REJECTED_RECORDS) against the table and report
+       *> counts, rather than the raw file detail count, so an
+       *> expected/designed reject doesn't show up as drift
+       B5010_EVALUATE_RECONCILIATION.
+           COMPUTE WS_ACCEPTED_COUNT =
+               WS_FILE_DETAIL_COUNT - WS_REJECTED_COUNT.
+
+           IF WS_ACCEPTED_COUNT = WS_TABLE_ROW_COUNT AND
+              WS_TABLE_ROW_COUNT = WS_REPORT_DETAIL_COUNT
+               SET WS_RECONCILE_PASS TO TRUE
+           ELSE
+               SET WS_RECONCILE_FAIL TO TRUE
+           END-IF.
+
+           EXIT.
+
+       B5020_PRINT_RECONCILIATION_RESULT.
+           DISPLAY "=== DEMO RECONCILIATION ===".
+           DISPLAY "DEMO_DATA.DAT DETAIL RECORDS: "
+               WS_FILE_DETAIL_COUNT.
+           DISPLAY "REJECTED RECORDS (EXPECTED):  "
+               WS_REJECTED_COUNT.
+           DISPLAY "ACCEPTED FILE RECORDS:        "
+               WS_ACCEPTED_COUNT.
+           DISPLAY "DEMO_TABLE ROWS:              "
+               WS_TABLE_ROW_COUNT.
+           DISPLAY "DEMO_REPORT.TXT DETAIL RECS:  "
+               WS_REPORT_DETAIL_COUNT.
+
+           IF WS_RECONCILE_PASS
+               DISPLAY "RESULT: PASS"
+           ELSE
+               DISPLAY "RESULT: FAIL"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           EXIT.
+
+       *> ERRORS
+       B8000_SQL_ERROR.
+          DISPLAY "*** SQL ERROR ***".
+          DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+          EVALUATE SQLCODE
+             WHEN  +10
+                DISPLAY "Record not found"
+             WHEN  -01
+                DISPLAY "Connection falied"
+             WHEN  -20
+                DISPLAY "Internal error"
+             WHEN  -30
+                DISPLAY "PostgreSQL error"
+                DISPLAY "ERRCODE: "  SQLSTATE
+                DISPLAY SQLERRMC
+             *> TO RESTART TRANSACTION, DO ROLLBACK.
+                EXEC SQL
+                    ROLLBACK
+                END-EXEC
+             WHEN  OTHER
+                DISPLAY "Undefined error"
+                DISPLAY "ERRCODE: "  SQLSTATE
+                DISPLAY SQLERRMC
+          END-EVALUATE.
+
+          PERFORM B8010_WRITE_ERROR_LOG.
+
+          MOVE 1 TO RETURN-CODE.
+
+
+          EXIT.
+
+       *> appends a timestamped line to the durable SQL error log so
+       *> the failure is still visible after this run's console/job
+       *> output has scrolled away
+       B8010_WRITE_ERROR_LOG.
+           MOVE WS_CURRENT_YEAR TO WS_ERROR_LOG_YEAR.
+           MOVE WS_CURRENT_MONTH TO WS_ERROR_LOG_MONTH.
+           MOVE WS_CURRENT_DAY TO WS_ERROR_LOG_DAY.
+           MOVE WS_CURRENT_HOURS TO WS_ERROR_LOG_HOURS.
+           MOVE WS_CURRENT_MINUTE TO WS_ERROR_LOG_MINUTE.
+           MOVE WS_CURRENT_SECOND TO WS_ERROR_LOG_SECOND.
+           MOVE SQLCODE TO WS_ERROR_LOG_SQLCODE.
+           MOVE SQLERRMC TO WS_ERROR_LOG_MESSAGE.
+
+           OPEN EXTEND DEMO_ERROR_LOG.
+           IF WS_ERROR_LOG_FILE_STATUS = "05"
+                               OR WS_ERROR_LOG_FILE_STATUS = "35"
+               OPEN OUTPUT DEMO_ERROR_LOG
+           END-IF
+           WRITE DEMO_ERROR_LOG_RECORD FROM WS_ERROR_LOG_LINE.
+           CLOSE DEMO_ERROR_LOG.
+
+           EXIT.
+
+       *> TESTS
+       B9000_TEST.
+           IF WS_PARAMS_TEST_NAME = 'ALL'
+               PERFORM B9100_UNIT_TESTS
+               PERFORM B9200_INTEGRATION_TESTS
+           ELSE
+               IF WS_PARAMS_TEST_NAME = 'UNIT'
+                   PERFORM B9100_UNIT_TESTS
+               ELSE IF WS_PARAMS_TEST_NAME = 'INTEGRATION'
+                   PERFORM B9200_INTEGRATION_TESTS
+               END-IF
+           END-IF.
+
+
+           DISPLAY "PASSING TESTS: ", WS_TEST_PASSED.
+           DISPLAY "FAILING TESTS: ", WS_TEST_FAILED.
+
+           IF WS_TEST_FAILED > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           EXIT.
+
+       B9100_UNIT_TESTS.
+           DISPLAY 'RUNNING UNIT TESTS!'
+
+           PERFORM B9101_CORRECTLY_DETECT_MATCH.
+           PERFORM B9102_CORRECTLY_DETECT_MISMATCH.
+
+           EXIT.
+
+       B9101_CORRECTLY_DETECT_MATCH.
+           DISPLAY 'CORRECTLY DETECT A MATCHING RECONCILIATION'.
+
+           MOVE 5 TO WS_FILE_DETAIL_COUNT.
+           MOVE 5 TO WS_TABLE_ROW_COUNT.
+           MOVE 5 TO WS_REPORT_DETAIL_COUNT.
+           PERFORM B5010_EVALUATE_RECONCILIATION.
+
+           DISPLAY "EXPECTED: PASS".
+           IF WS_RECONCILE_PASS
+               DISPLAY "ACTUAL:   PASS"
+               PERFORM B9901_TEST_PASSED
+           ELSE
+               DISPLAY "ACTUAL:   FAIL"
+               PERFORM B9902_TEST_FAILED
+           END-IF.
+
+           EXIT.
+
+       B9102_CORRECTLY_DETECT_MISMATCH.
+           DISPLAY 'CORRECTLY DETECT A MISMATCHED RECONCILIATION'.
+
+           MOVE 5 TO WS_FILE_DETAIL_COUNT.
+           MOVE 4 TO WS_TABLE_ROW_COUNT.
+           MOVE 5 TO WS_REPORT_DETAIL_COUNT.
+           PERFORM B5010_EVALUATE_RECONCILIATION.
+
+           DISPLAY "EXPECTED: FAIL".
+           IF WS_RECONCILE_FAIL
+               DISPLAY "ACTUAL:   FAIL"
+               PERFORM B9901_TEST_PASSED
+           ELSE
+               DISPLAY "ACTUAL:   PASS"
+               PERFORM B9902_TEST_FAILED
+           END-IF.
+
+           EXIT.
+
+       B9200_INTEGRATION_TESTS.
+           DISPLAY 'RUNNING INTEGRATION TESTS!'
+
+           DISPLAY "we are connecting to a test table with the same "
+           DISPLAY "schema and checking the table count the same way "
+           DISPLAY "the live reconciliation run does"
+
+           DISPLAY "CONNECT TO DB..."
+           PERFORM B3100_CONNECT
+
+           DISPLAY 'CLEARING OUT EXISTING DATA IN THE TEST TABLE...'
+           PERFORM B3600_CLEAR_TEST_TABLE
+
+           DISPLAY 'COUNTING ROWS IN THE EMPTY TEST TABLE...'
+           PERFORM B3400_COUNT_TABLE_ROWS
+
+           DISPLAY "EXPECTED: 0".
+           DISPLAY "ACTUAL:   ", WS_TABLE_ROW_COUNT.
+           IF WS_TABLE_ROW_COUNT = 0
+               PERFORM B9901_TEST_PASSED
+           ELSE
+               PERFORM B9902_TEST_FAILED
+           END-IF.
+
+           PERFORM B3900_DISCONNECT.
+
+           EXIT.
+
+       B9901_TEST_PASSED.
+           DISPLAY "TEST PASSED"
+           ADD 1 TO WS_TEST_PASSED
+           DISPLAY "------"
+           EXIT.
+
+       B9902_TEST_FAILED.
+           DISPLAY "TEST FAILED"
+           ADD 1 TO WS_TEST_FAILED
+           DISPLAY "------"
+           EXIT.
