@@ -3,16 +3,41 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DEMO_REPORT ASSIGN TO 
+           SELECT DEMO_REPORT ASSIGN TO
                 "../src/resources/out/DEMO_REPORT.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           *> may not exist yet on a fresh install (nothing has ever
+           *> failed before), so its FILE STATUS is checked rather
+           *> than assumed present - see B8010_WRITE_ERROR_LOG
+           SELECT DEMO_ERROR_LOG ASSIGN TO
+                "../src/resources/DEMO_ERROR_LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_ERROR_LOG_FILE_STATUS.
+
+           *> named connection profiles (TEST/PROD and any others an
+           *> operator lists) - see B3060_DETERMINE_DB_PROFILE
+           SELECT DEMO_DB_PROFILES ASSIGN TO
+                "../src/resources/DEMO_DB_PROFILES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS_DB_PROFILES_FILE_STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD DEMO_REPORT.
            01 DEMO_REPORT_RECORD     PIC X(72).
 
+       FD DEMO_ERROR_LOG.
+           01 DEMO_ERROR_LOG_RECORD     PIC X(100).
+
+       FD DEMO_DB_PROFILES.
+           01 DEMO_DB_PROFILES_RECORD.
+               05 DB_PROFILE_NAME           PIC X(10).
+               05 DB_PROFILE_DBNAME         PIC X(30).
+               05 DB_PROFILE_USERNAME       PIC X(30).
+               05 DB_PROFILE_PASSWD         PIC X(10).
+
        WORKING-STORAGE SECTION.
        *> ===========================================================
        *> This program reads from a database to generate a report
@@ -36,16 +61,66 @@
        *>      ./demo_report TESTALL
        
        *> ===========================================================
+       *> WS_PARAMS_RUN_DATE is an optional YYYYMMDD as-of date that
+       *> overrides today's date for the report cursor/title - useful
+       *> for regenerating a prior day's report after a late file or
+       *> an audit request. Leave it blank to report on today as usual.
+       *> WS_PARAMS_RANGE_END_DATE is an optional YYYYMMDD that, when
+       *> present along with WS_PARAMS_RUN_DATE, switches the report
+       *> into multi-day rollup mode covering that inclusive date
+       *> range (WS_PARAMS_RUN_DATE acting as the range start date).
+       *> WS_PARAMS_OUTPUT_FORMAT is 'TEXT' (default) for the usual
+       *> titled/paged report, or 'CSV ' for a plain comma-separated
+       *> file suitable for loading into a spreadsheet.
        01 WS_PARAMS.
            05 WS_PARAMS_TEST_SWITCH        PIC X(04) VALUE 'N   '.
-               88 WS_PARAMS_TEST               VALUE 'TEST'.        
-           05 WS_PARAMS_TEST_NAME          PIC X(25) VALUE 'ALL'. 
+               88 WS_PARAMS_TEST               VALUE 'TEST'.
+           05 WS_PARAMS_TEST_NAME          PIC X(25) VALUE 'ALL'.
+           05 WS_PARAMS_RUN_DATE           PIC X(08) VALUE SPACES.
+           05 WS_PARAMS_RANGE_END_DATE     PIC X(08) VALUE SPACES.
+           05 WS_PARAMS_OUTPUT_FORMAT      PIC X(04) VALUE 'TEXT'.
+               88 WS_PARAMS_CSV                VALUE 'CSV '.
+
+       *> ACCEPT ... FROM COMMAND-LINE joins every argument into one
+       *> space-delimited string and moves it into WS_PARAMS as a
+       *> single alphanumeric value - fine for the one-token TEST/
+       *> TESTENDTOEND/etc switch above, but a second space-separated
+       *> argument shifts every byte after it, so the optional date/
+       *> format arguments below are read individually by position
+       *> instead - see B3055_ACCEPT_RUN_PARAMETERS
+       01 WS_PARAMS_ARG_COUNT              PIC 9(02) VALUE ZERO.
+       01 WS_PARAMS_ARG_NUM                PIC 9(02) VALUE ZERO.
+       01 WS_PARAMS_ARG_VALUE              PIC X(29) VALUE SPACES.
 
        *> test counters
        01 WS_TEST_PASSED                           PIC 9(2) VALUE ZERO.
        01 WS_TEST_FAILED                            PIC 9(2) VALUE ZERO.
 
-       01 WS_TEST_EXPECTED_DATE                  PIC X(10).   
+       01 WS_TEST_EXPECTED_DATE                  PIC X(10).
+
+       *> durable SQL error log line - DISPLAY output alone doesn't
+       *> survive past a run's console/job log, so every SQL error is
+       *> also appended here with a timestamp
+       01  WS_ERROR_LOG_LINE.
+           05  WS_ERROR_LOG_TIMESTAMP.
+               10  WS_ERROR_LOG_YEAR        PIC 9(04).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_MONTH       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE "-".
+               10  WS_ERROR_LOG_DAY         PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE " ".
+               10  WS_ERROR_LOG_HOURS       PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_MINUTE      PIC 9(02).
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  WS_ERROR_LOG_SECOND      PIC 9(02).
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_PROGRAM         PIC X(12) VALUE
+                   "DEMO-REPORT ".
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_SQLCODE         PIC -(5)9.
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS_ERROR_LOG_MESSAGE         PIC X(60).
 
        *> test counters
        01 WS_CURRENT_DATE_DATA.
@@ -59,8 +134,60 @@
              10  WS_CURRENT_SECOND       PIC 9(02).
              10  WS_CURRENT_MILLISECONDS PIC 9(02).
 
+       *> as-of date actually reported on: today's date unless
+       *> WS_PARAMS_RUN_DATE overrides it
+       01  WS_EFFECTIVE_DATE.
+           05  WS_EFFECTIVE_YEAR           PIC 9(04).
+           05  WS_EFFECTIVE_MONTH          PIC 9(02).
+           05  WS_EFFECTIVE_DAY            PIC 9(02).
+
+       01  WS_RANGE_END_DATE.
+           05  WS_RANGE_END_YEAR           PIC 9(04).
+           05  WS_RANGE_END_MONTH          PIC 9(02).
+           05  WS_RANGE_END_DAY            PIC 9(02).
+
+       01  WS_ROLLUP_MODE                  PIC X(01) VALUE 'F'.
+           88  WS_ROLLUP_MODE_FALSE            VALUE 'F'.
+           88  WS_ROLLUP_MODE_TRUE             VALUE 'T'.
+
+       *> DB connection profile - DEMO_DB_PROFILE names which profile
+       *> to connect with (TEST/PROD by default, or any other name
+       *> listed in DEMO_DB_PROFILES.DAT); see B3060_DETERMINE_DB_
+       *> PROFILE. DBNAME/USERNAME/PASSWD themselves live in the
+       *> ocesql declare section below since CONNECT uses them as
+       *> host variables
+       01  WS_DB_PROFILES_FILE_STATUS      PIC X(02) VALUE "00".
+       01  WS_ERROR_LOG_FILE_STATUS        PIC X(02) VALUE "00".
+       01  WS_DB_PROFILE_NAME              PIC X(10) VALUE SPACES.
+       01  WS_DB_PROFILE_FOUND             PIC X(01) VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_FALSE       VALUE 'F'.
+           88  WS_DB_PROFILE_FOUND_TRUE        VALUE 'T'.
+       01  WS_DB_PROFILES_EOF              PIC X(01) VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_FALSE        VALUE 'N'.
+           88  WS_DB_PROFILES_EOF_TRUE         VALUE 'Y'.
+
        01 WS_COUNTER                     PIC 9(5) VALUE ZERO.
 
+       *> running sum of DEMO_STRING_COUNTER across fetched rows
+       01 WS_STRING_COUNTER_TOTAL        PIC 9(07) VALUE ZERO.
+
+       *> breakdown of fetched rows by DEMO_STRING_SWITCH code
+       01  WS_SWITCH_TOTALS.
+           05  WS_SWITCH_COUNT_A          PIC 9(05) VALUE ZERO.
+           05  WS_SWITCH_COUNT_B          PIC 9(05) VALUE ZERO.
+           05  WS_SWITCH_COUNT_Z          PIC 9(05) VALUE ZERO.
+           05  WS_SWITCH_COUNT_OTHER      PIC 9(05) VALUE ZERO.
+
+       *> per-day control-break tracking for rollup mode
+       01  WS_PRIOR_DATE                 PIC X(10) VALUE SPACES.
+       01  WS_DAY_COUNTER                PIC 9(05) VALUE ZERO.
+
+       *> paginated fetch tracking
+       01  WS_PAGE_ROWS_FETCHED          PIC 9(05) VALUE ZERO.
+       01  WS_ALL_PAGES_DONE             PIC X(01) VALUE 'F'.
+           88  WS_ALL_PAGES_DONE_FALSE       VALUE 'F'.
+           88  WS_ALL_PAGES_DONE_TRUE        VALUE 'T'.
+
        *> ocesql declarations
        01  DB_TABLENAME                PIC X(15).
        
@@ -85,7 +212,13 @@
        01  DB_RECORDS.
            05  DB_DATE             PIC X(10).
            05  DB_STRING           PIC X(12).
-               
+       01  DB_END_DATE             PIC X(10).
+       *> fetch is paginated against the report_date index - see
+       *> B3500_FETCH_ROWS_INIT - instead of scanning demo_table
+       *> unbounded as it grows
+       01  WS_PAGE_SIZE            PIC 9(05) VALUE 500.
+       01  WS_PAGE_OFFSET          PIC 9(08) VALUE ZERO.
+
        EXEC SQL END DECLARE SECTION END-EXEC.
        
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -118,6 +251,56 @@
            05  FILLER                 PIC X(30) VALUE SPACES.
            05  FILLER                 PIC X(15) VALUE "TOTAL RECORDS: ".
            05  WS_RPT_SUMMARY_COUNT   PIC X(05).
+       01  WS_RPT_DAY_SUMMARY.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(15) VALUE "DAY TOTAL RECS:".
+           05  WS_RPT_DAY_SUMMARY_COUNT PIC X(05).
+       01  WS_RPT_COUNTER_SUMMARY.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(15) VALUE "COUNTER TOTAL: ".
+           05  WS_RPT_COUNTER_TOTAL   PIC X(07).
+       *> page breaks/page numbers - text mode only
+       01  WS_RPT_LINES_PER_PAGE         PIC 9(03) VALUE 20.
+       01  WS_RPT_LINES_ON_PAGE          PIC 9(03) VALUE ZERO.
+       01  WS_RPT_PAGE_NUMBER             PIC 9(03) VALUE 1.
+       01  WS_RPT_PAGE_FOOTER.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(06) VALUE "PAGE: ".
+           05  WS_RPT_PAGE_FOOTER_NUM PIC X(03).
+           05  FILLER                 PIC X(33) VALUE SPACES.
+
+       *> CSV output mode - one row per fetched record, no titles,
+       *> stars, or page breaks
+       01  WS_RPT_CSV_HEADER             PIC X(72) VALUE
+               "REPORT_DATE,SWITCH,COUNTER".
+       01  WS_RPT_CSV_DATA.
+           05  WS_RPT_CSV_DATE            PIC X(10).
+           05  FILLER                     PIC X(01) VALUE ",".
+           05  WS_RPT_CSV_SWITCH          PIC X(01).
+           05  FILLER                     PIC X(01) VALUE ",".
+           05  WS_RPT_CSV_COUNTER         PIC X(03).
+           05  FILLER                     PIC X(56) VALUE SPACES.
+       01  WS_RPT_CSV_SUMMARY.
+           05  FILLER                     PIC X(05) VALUE "TOTAL".
+           05  FILLER                     PIC X(01) VALUE ",".
+           05  WS_RPT_CSV_SUMMARY_COUNT   PIC X(05).
+           05  FILLER                     PIC X(01) VALUE ",".
+           05  WS_RPT_CSV_SUMMARY_TOTAL   PIC X(07).
+           05  FILLER                     PIC X(53) VALUE SPACES.
+
+       01  WS_RPT_SWITCH_SUMMARY.
+           05  FILLER                 PIC X(30) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "SWITCH A: ".
+           05  WS_RPT_SWITCH_A        PIC X(05).
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "SWITCH B: ".
+           05  WS_RPT_SWITCH_B        PIC X(05).
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "SWITCH Z: ".
+           05  WS_RPT_SWITCH_Z        PIC X(05).
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "OTHER:    ".
+           05  WS_RPT_SWITCH_OTHER    PIC X(05).
 
        PROCEDURE DIVISION.
 
@@ -126,20 +309,13 @@
        *> will use test database connection info instead of a  
        *> database containing live data
            
-           ACCEPT WS_PARAMS FROM COMMAND-LINE.
-           IF WS_PARAMS_TEST
-               MOVE "postgres@db-test:5432" TO DBNAME
-               MOVE "postgres"         TO USERNAME
-               MOVE "postgres"         TO PASSWD
-           ELSE
-               MOVE "postgres@db:5432" TO DBNAME
-               MOVE "postgres"         TO USERNAME
-               MOVE "postgres"         TO PASSWD
-           END-IF.
+           PERFORM B3055_ACCEPT_RUN_PARAMETERS.
+           PERFORM B3060_DETERMINE_DB_PROFILE.
 
            MOVE FUNCTION CURRENT-DATE TO WS_CURRENT_DATE_DATA.
+           PERFORM B3050_SET_EFFECTIVE_DATE.
 
-        *> A normal run and an end-to-end test will act functionally 
+        *> A normal run and an end-to-end test will act functionally
         *> the same except for using live vs test databases whereas
         *> integration tests and unit tests have their own workflows
 
@@ -171,11 +347,139 @@
 
            EXIT.
 
+       *> reads each command-line argument individually by position
+       *> (ARGUMENT-NUMBER/ARGUMENT-VALUE) rather than as one joined
+       *> COMMAND-LINE string - argument 1 is the TEST switch/name
+       *> token (e.g. TESTENDTOEND, TESTALL), argument 2 is the
+       *> optional as-of/range-start date, argument 3 the optional
+       *> range-end date, and argument 4 the optional output format.
+       *> Any argument not supplied leaves its WS_PARAMS field at its
+       *> WORKING-STORAGE default.
+       B3055_ACCEPT_RUN_PARAMETERS.
+           ACCEPT WS_PARAMS_ARG_COUNT FROM ARGUMENT-NUMBER.
+
+           IF WS_PARAMS_ARG_COUNT > ZERO
+               MOVE 1 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:4) TO WS_PARAMS_TEST_SWITCH
+               MOVE WS_PARAMS_ARG_VALUE(5:25) TO WS_PARAMS_TEST_NAME
+           END-IF
+
+           IF WS_PARAMS_ARG_COUNT > 1
+               MOVE 2 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:8) TO WS_PARAMS_RUN_DATE
+           END-IF
+
+           IF WS_PARAMS_ARG_COUNT > 2
+               MOVE 3 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:8) TO WS_PARAMS_RANGE_END_DATE
+           END-IF
+
+           IF WS_PARAMS_ARG_COUNT > 3
+               MOVE 4 TO WS_PARAMS_ARG_NUM
+               DISPLAY WS_PARAMS_ARG_NUM UPON ARGUMENT-NUMBER
+               ACCEPT WS_PARAMS_ARG_VALUE FROM ARGUMENT-VALUE
+               MOVE WS_PARAMS_ARG_VALUE(1:4) TO WS_PARAMS_OUTPUT_FORMAT
+           END-IF
+
+           EXIT.
+
+       B3050_SET_EFFECTIVE_DATE.
+           MOVE WS_CURRENT_DATE TO WS_EFFECTIVE_DATE.
+           SET WS_ROLLUP_MODE_FALSE TO TRUE.
+
+           IF WS_PARAMS_RUN_DATE IS NUMERIC
+               MOVE WS_PARAMS_RUN_DATE(1:4) TO WS_EFFECTIVE_YEAR
+               MOVE WS_PARAMS_RUN_DATE(5:2) TO WS_EFFECTIVE_MONTH
+               MOVE WS_PARAMS_RUN_DATE(7:2) TO WS_EFFECTIVE_DAY
+
+               IF WS_PARAMS_RANGE_END_DATE IS NUMERIC
+                   SET WS_ROLLUP_MODE_TRUE TO TRUE
+                   MOVE WS_PARAMS_RANGE_END_DATE(1:4) TO
+                       WS_RANGE_END_YEAR
+                   MOVE WS_PARAMS_RANGE_END_DATE(5:2) TO
+                       WS_RANGE_END_MONTH
+                   MOVE WS_PARAMS_RANGE_END_DATE(7:2) TO
+                       WS_RANGE_END_DAY
+               END-IF
+           END-IF.
+
+           EXIT.
+
        *> DATABASE PROCEDURES
+
+       *> picks which named connection profile to use - DEMO_DB_PROFILE
+       *> overrides it outright, otherwise it's TEST or PROD depending
+       *> on the WS_PARAMS_TEST switch, matching this program's
+       *> existing TEST-argument convention. The TEST/PROD literals
+       *> below are the fallback for when DEMO_DB_PROFILES.DAT doesn't
+       *> exist or doesn't list the profile; any profile actually
+       *> listed there (UAT, DR, or TEST/PROD themselves) overrides it
+       B3060_DETERMINE_DB_PROFILE.
+           MOVE SPACES TO WS_DB_PROFILE_NAME.
+           ACCEPT WS_DB_PROFILE_NAME FROM ENVIRONMENT "DEMO_DB_PROFILE".
+
+           IF WS_DB_PROFILE_NAME = SPACES
+               IF WS_PARAMS_TEST
+                   MOVE "TEST" TO WS_DB_PROFILE_NAME
+               ELSE
+                   MOVE "PROD" TO WS_DB_PROFILE_NAME
+               END-IF
+           END-IF.
+
+           IF WS_DB_PROFILE_NAME = "TEST"
+               MOVE "postgres@db-test:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           ELSE
+               MOVE "postgres@db:5432" TO DBNAME
+               MOVE "postgres"         TO USERNAME
+               MOVE "postgres"         TO PASSWD
+           END-IF.
+
+           PERFORM B3061_LOAD_DB_PROFILE_FROM_FILE.
+
+           EXIT.
+
+       *> overrides the DBNAME/USERNAME/PASSWD fallback above with a
+       *> matching row from DEMO_DB_PROFILES.DAT, if one exists - a
+       *> plain LINE SEQUENTIAL list of profile name/connection rows
+       *> so new profiles (UAT, DR, ...) can be added without a code
+       *> change
+       B3061_LOAD_DB_PROFILE_FROM_FILE.
+           SET WS_DB_PROFILE_FOUND_FALSE TO TRUE.
+           MOVE 'N' TO WS_DB_PROFILES_EOF.
+
+           OPEN INPUT DEMO_DB_PROFILES.
+           IF WS_DB_PROFILES_FILE_STATUS = "00"
+               PERFORM UNTIL WS_DB_PROFILES_EOF_TRUE
+                                   OR WS_DB_PROFILE_FOUND_TRUE
+                   READ DEMO_DB_PROFILES
+                       AT END
+                           MOVE 'Y' TO WS_DB_PROFILES_EOF
+                       NOT AT END
+                           IF DB_PROFILE_NAME = WS_DB_PROFILE_NAME
+                               MOVE DB_PROFILE_DBNAME TO DBNAME
+                               MOVE DB_PROFILE_USERNAME TO USERNAME
+                               MOVE DB_PROFILE_PASSWD TO PASSWD
+                               SET WS_DB_PROFILE_FOUND_TRUE TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEMO_DB_PROFILES
+           END-IF.
+
+           EXIT.
+
        B3100_CONNECT.
 
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
    
@@ -207,29 +511,62 @@
        
        B3500_FETCH_ROWS_INIT.
 
-            STRING WS_CURRENT_YEAR DELIMITED BY SIZE,
+            *> a prior page left C1 open - close it before re-opening
+            *> with the next WS_PAGE_OFFSET
+            IF WS_PAGE_OFFSET > ZERO
+                EXEC SQL
+                    CLOSE C1
+                END-EXEC
+                IF SQLSTATE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN
+            END-IF
+
+            STRING WS_EFFECTIVE_YEAR DELIMITED BY SIZE,
                 '-' DELIMITED BY SIZE,
-                WS_CURRENT_MONTH DELIMITED BY SIZE,
+                WS_EFFECTIVE_MONTH DELIMITED BY SIZE,
                 '-' DELIMITED BY SIZE,
-                WS_CURRENT_DAY DELIMITED BY SIZE 
+                WS_EFFECTIVE_DAY DELIMITED BY SIZE
             INTO DB_DATE
-            
-            *> DECLARE CURSOR
+
+            IF WS_ROLLUP_MODE_TRUE
+                STRING WS_RANGE_END_YEAR DELIMITED BY SIZE,
+                    '-' DELIMITED BY SIZE,
+                    WS_RANGE_END_MONTH DELIMITED BY SIZE,
+                    '-' DELIMITED BY SIZE,
+                    WS_RANGE_END_DAY DELIMITED BY SIZE
+                INTO DB_END_DATE
+            ELSE
+                MOVE DB_DATE TO DB_END_DATE
+            END-IF
+
+            *> DECLARE CURSOR - bounded by report_date, which should be
+            *> indexed, and paginated via OFFSET/LIMIT so a run against
+            *> a large demo_table does not pull the whole date range in
+            *> a single unbounded fetch. report_date ties are the
+            *> normal case (that's the whole premise of rollup mode),
+            *> and Postgres gives no ordering guarantee across ties
+            *> between two separately-run queries, so report_text is
+            *> added as a tiebreaker to keep the ordering stable across
+            *> page boundaries - without it, a row can be silently
+            *> skipped or repeated on the next page.
             EXEC SQL
                 DECLARE C1 CURSOR FOR
                     SELECT report_date, report_text
                     FROM demo_table
-                    WHERE report_date = (:DB_DATE)
+                    WHERE report_date
+                        BETWEEN (:DB_DATE) AND (:DB_END_DATE)
+                    ORDER BY report_date, report_text
+                    OFFSET :WS_PAGE_OFFSET
+                    LIMIT :WS_PAGE_SIZE
             END-EXEC
 
-            
+
             EXEC SQL
                OPEN C1
             END-EXEC.
             IF  SQLSTATE NOT = ZERO PERFORM B8000_SQL_ERROR STOP RUN.
-   
+
            MOVE 'F' TO DB_FINISHED_FETCHING_FLAG
-   
+
            EXIT.
        
        B3501_FETCH_ROWS_READ_NEXT.
@@ -276,52 +613,146 @@
 
            EXIT.
 
-       *> DATA LAYER
+       *> DATA LAYER - fetch is paginated (see B3500_FETCH_ROWS_INIT)
+       *> so a wide date range against a large demo_table is pulled
+       *> a page at a time rather than all at once
        B4000_READ_DB_ENTRIES_INTO_REPORT.
 
-           PERFORM B3500_FETCH_ROWS_INIT
-           PERFORM UNTIL DB_FINISHED_FETCHING 
+           MOVE ZERO TO WS_PAGE_OFFSET
+           SET WS_ALL_PAGES_DONE_FALSE TO TRUE
 
-               PERFORM B3501_FETCH_ROWS_READ_NEXT 
-               
-               IF NOT DB_FINISHED_FETCHING
-                  PERFORM B4100_PROCESS_DB_RECORD
-               END-IF
+           PERFORM UNTIL WS_ALL_PAGES_DONE_TRUE
+               PERFORM B3500_FETCH_ROWS_INIT
+               MOVE ZERO TO WS_PAGE_ROWS_FETCHED
+               PERFORM B3501_FETCH_ROWS_READ_NEXT
 
+               PERFORM UNTIL DB_FINISHED_FETCHING
+                   PERFORM B4100_PROCESS_DB_RECORD
+                   ADD 1 TO WS_PAGE_ROWS_FETCHED
+                   PERFORM B3501_FETCH_ROWS_READ_NEXT
+               END-PERFORM
+
+               IF WS_PAGE_ROWS_FETCHED < WS_PAGE_SIZE
+                   SET WS_ALL_PAGES_DONE_TRUE TO TRUE
+               ELSE
+                   ADD WS_PAGE_SIZE TO WS_PAGE_OFFSET
+               END-IF
            END-PERFORM
 
+           PERFORM B4160_FINISH_ROLLUP
+
            EXIT.
 
        B4100_PROCESS_DB_RECORD.
 
+           PERFORM B4150_HANDLE_DATE_BREAK
            PERFORM B5100_WRITE_REPORT_RECORD.
            MOVE SPACES TO DEMO_REC.
 
            EXIT.
 
+       *> in rollup mode, write a subtotal when the report_date changes
+       *> and a new per-day header for the date we just landed on
+       B4150_HANDLE_DATE_BREAK.
+           IF WS_ROLLUP_MODE_TRUE AND NOT WS_PARAMS_CSV
+               IF WS_PRIOR_DATE NOT = SPACES AND
+                                   WS_PRIOR_DATE NOT = DB_DATE
+                   PERFORM B5103_WRITE_DAY_SUBTOTAL
+                   MOVE ZERO TO WS_DAY_COUNTER
+               END-IF
+               IF WS_PRIOR_DATE NOT = DB_DATE
+                   PERFORM B5104_WRITE_DAY_HEADER
+               END-IF
+               MOVE DB_DATE TO WS_PRIOR_DATE
+               ADD 1 TO WS_DAY_COUNTER
+           END-IF.
+
+           EXIT.
+
+       *> flush the final day's subtotal once the last page has been
+       *> fetched, since B4150 only writes one on the NEXT date change
+       B4160_FINISH_ROLLUP.
+           IF WS_ROLLUP_MODE_TRUE AND WS_DAY_COUNTER > ZERO
+                                  AND NOT WS_PARAMS_CSV
+               PERFORM B5103_WRITE_DAY_SUBTOTAL
+           END-IF.
+
+           EXIT.
+
        *> REPORT WRITING LOGIC
        B5000_INITIALIZE_REPORT.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_TITLE.
-
-           STRING WS_CURRENT_YEAR DELIMITED BY SIZE,
-               '-' DELIMITED BY SIZE,
-               WS_CURRENT_MONTH DELIMITED BY SIZE,
-               '-' DELIMITED BY SIZE,
-               WS_CURRENT_DAY DELIMITED BY SIZE 
-           INTO WS_RPT_SUBTITLE_DATE.
+           MOVE ZERO TO WS_RPT_LINES_ON_PAGE.
+           MOVE 1 TO WS_RPT_PAGE_NUMBER.
 
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUBTITLE.
+           IF WS_PARAMS_CSV
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_CSV_HEADER
+           ELSE
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_TITLE
+
+               *> in rollup mode each day gets its own subtitle as
+               *> the control break is hit (see B5104_WRITE_DAY_HEADER)
+               *> - otherwise show the single as-of date being
+               *> reported on
+               IF WS_ROLLUP_MODE_FALSE
+                   STRING WS_EFFECTIVE_YEAR DELIMITED BY SIZE,
+                       '-' DELIMITED BY SIZE,
+                       WS_EFFECTIVE_MONTH DELIMITED BY SIZE,
+                       '-' DELIMITED BY SIZE,
+                       WS_EFFECTIVE_DAY DELIMITED BY SIZE
+                   INTO WS_RPT_SUBTITLE_DATE
+
+                   WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUBTITLE
+               END-IF
 
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_STARS.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_STARS
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES
+           END-IF.
 
            EXIT.
 
        B5100_WRITE_REPORT_RECORD.
-           
+
            PERFORM B5101_CREATE_RPT_REC_FROM_DEMO_DATA.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_DATA.
+
+           IF WS_PARAMS_CSV
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_CSV_DATA
+           ELSE
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_DATA
+               PERFORM B5105_CHECK_PAGE_BREAK
+           END-IF.
+
+           EXIT.
+
+       *> every WS_RPT_LINES_PER_PAGE detail lines, stamp a page
+       *> footer and start counting the next page
+       B5105_CHECK_PAGE_BREAK.
+           ADD 1 TO WS_RPT_LINES_ON_PAGE.
+           IF WS_RPT_LINES_ON_PAGE >= WS_RPT_LINES_PER_PAGE
+               PERFORM B5106_WRITE_PAGE_BREAK
+           END-IF.
+
+           EXIT.
+
+       B5106_WRITE_PAGE_BREAK.
+           MOVE WS_RPT_PAGE_NUMBER TO WS_RPT_PAGE_FOOTER_NUM.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_PAGE_FOOTER.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+
+           ADD 1 TO WS_RPT_PAGE_NUMBER.
+           MOVE ZERO TO WS_RPT_LINES_ON_PAGE.
+
+           *> re-show the title/subtitle at the top of the new page,
+           *> same as the top of the report in B5000_INITIALIZE_REPORT
+           *> - WS_RPT_SUBTITLE already holds the right in-context
+           *> date, set either once (single as-of-date runs) or on the
+           *> last control break (rollup mode's B5104_WRITE_DAY_HEADER)
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_TITLE.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUBTITLE.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_STARS.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
 
            EXIT.
 
@@ -333,19 +764,80 @@
            MOVE DEMO_STRING_SWITCH TO WS_RPT_DATA_SWITCH.
            MOVE DEMO_STRING_COUNTER TO WS_RPT_DATA_COUNTER.
 
+           STRING DEMO_DATE_YYYY DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               DEMO_DATE_MM DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               DEMO_DATE_DD DELIMITED BY SIZE
+           INTO WS_RPT_CSV_DATE.
+           MOVE DEMO_STRING_SWITCH TO WS_RPT_CSV_SWITCH.
+           MOVE DEMO_STRING_COUNTER TO WS_RPT_CSV_COUNTER.
+
+           ADD DEMO_STRING_COUNTER TO WS_STRING_COUNTER_TOTAL.
+
+           EVALUATE DEMO_STRING_SWITCH
+               WHEN 'A'
+                   ADD 1 TO WS_SWITCH_COUNT_A
+               WHEN 'B'
+                   ADD 1 TO WS_SWITCH_COUNT_B
+               WHEN 'Z'
+                   ADD 1 TO WS_SWITCH_COUNT_Z
+               WHEN OTHER
+                   ADD 1 TO WS_SWITCH_COUNT_OTHER
+           END-EVALUATE.
+
            EXIT.
 
        B5100_WRITE_REPORT_SUMMARY.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_STARS.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
-
            PERFORM B5101_CREATE_SUMMARY_LINE.
-           WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUMMARY.
+
+           IF WS_PARAMS_CSV
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_CSV_SUMMARY
+           ELSE
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_STARS
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES
+
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUMMARY
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_COUNTER_SUMMARY
+               WRITE DEMO_REPORT_RECORD FROM WS_RPT_SWITCH_SUMMARY
+           END-IF.
+
            EXIT.
 
        B5101_CREATE_SUMMARY_LINE.
            MOVE WS_COUNTER TO WS_RPT_SUMMARY_COUNT
+           MOVE WS_STRING_COUNTER_TOTAL TO WS_RPT_COUNTER_TOTAL
+           MOVE WS_SWITCH_COUNT_A TO WS_RPT_SWITCH_A
+           MOVE WS_SWITCH_COUNT_B TO WS_RPT_SWITCH_B
+           MOVE WS_SWITCH_COUNT_Z TO WS_RPT_SWITCH_Z
+           MOVE WS_SWITCH_COUNT_OTHER TO WS_RPT_SWITCH_OTHER
+           MOVE WS_COUNTER TO WS_RPT_CSV_SUMMARY_COUNT
+           MOVE WS_STRING_COUNTER_TOTAL TO WS_RPT_CSV_SUMMARY_TOTAL
+           EXIT.
+
+       *> day subtotal line written on a report_date control break
+       *> while in rollup mode
+       B5103_WRITE_DAY_SUBTOTAL.
+           MOVE WS_DAY_COUNTER TO WS_RPT_DAY_SUMMARY_COUNT.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_DAY_SUMMARY.
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_LINE_BREAK_SPACES.
+
+           EXIT.
+
+       *> per-day subtitle written at the start of each date's block
+       *> in rollup mode
+       B5104_WRITE_DAY_HEADER.
+           STRING DEMO_DATE_MM DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               DEMO_DATE_DD DELIMITED BY SIZE,
+               '-' DELIMITED BY SIZE,
+               DEMO_DATE_YYYY DELIMITED BY SIZE
+           INTO WS_RPT_SUBTITLE_DATE.
+
+           WRITE DEMO_REPORT_RECORD FROM WS_RPT_SUBTITLE.
+
            EXIT.
 
        *> ERRORS
@@ -373,11 +865,36 @@
                 DISPLAY SQLERRMC
           END-EVALUATE.
 
+          PERFORM B8010_WRITE_ERROR_LOG.
+
           MOVE 1 TO RETURN-CODE.
 
 
           EXIT.
 
+       *> appends a timestamped line to the durable SQL error log so
+       *> the failure is still visible after this run's console/job
+       *> output has scrolled away
+       B8010_WRITE_ERROR_LOG.
+           MOVE WS_CURRENT_YEAR TO WS_ERROR_LOG_YEAR.
+           MOVE WS_CURRENT_MONTH TO WS_ERROR_LOG_MONTH.
+           MOVE WS_CURRENT_DAY TO WS_ERROR_LOG_DAY.
+           MOVE WS_CURRENT_HOURS TO WS_ERROR_LOG_HOURS.
+           MOVE WS_CURRENT_MINUTE TO WS_ERROR_LOG_MINUTE.
+           MOVE WS_CURRENT_SECOND TO WS_ERROR_LOG_SECOND.
+           MOVE SQLCODE TO WS_ERROR_LOG_SQLCODE.
+           MOVE SQLERRMC TO WS_ERROR_LOG_MESSAGE.
+
+           OPEN EXTEND DEMO_ERROR_LOG.
+           IF WS_ERROR_LOG_FILE_STATUS = "05"
+                               OR WS_ERROR_LOG_FILE_STATUS = "35"
+               OPEN OUTPUT DEMO_ERROR_LOG
+           END-IF
+           WRITE DEMO_ERROR_LOG_RECORD FROM WS_ERROR_LOG_LINE.
+           CLOSE DEMO_ERROR_LOG.
+
+           EXIT.
+
 
        *> TESTS
        B9000_TEST.
